@@ -0,0 +1,222 @@
+000100******************************************************************
+000200*    PROGRAM-ID:  STREAM
+000300*    AUTHOR    :  J. R. PRATHER
+000400*    INSTALL.  :  ESTIMATING SYSTEMS
+000500*    DATE-WRTN :  07/30/18
+000600*    PURPOSE   :  OVERNIGHT BATCH STREAM DRIVER.  THIS IS THE
+000700*                 EQUIVALENT OF A JCL STEP SEQUENCE FOR THE
+000800*                 ESTIMATING TEAM'S THREE LOAD MODULES --
+000900*                 IT STAMPS THE STREAM START THROUGH CLOCK, THEN
+001000*                 RUNS FIBONACCI AND MATH AS SUCCESSIVE STEPS,
+001100*                 CHECKING EACH STEP'S RETURN CODE THE WAY A
+001200*                 COND= CHECK WOULD ON A REAL JCL CARD -- IF A
+001300*                 STEP COMES BACK WITH A BAD RETURN CODE THE
+001400*                 REMAINING STEPS ARE SKIPPED SO A BAD RUN
+001500*                 DOESN'T BURY A GOOD ONE.  CLOCK DROPS A
+001600*                 CHKPTLOG RECORD AFTER EACH STEP COMPLETES SO
+001700*                 THE STREAM CAN BE RESTARTED PAST A STEP THAT
+001800*                 ALREADY FINISHED.  ONE SUBMISSION REPLACES
+001900*                 THE THREE SEPARATE ONES OPERATIONS USED TO
+002000*                 HAVE TO BABYSIT.
+002100*    TECTONICS :  cobc.  FIBONACCI AND MATH MUST ALREADY BE
+002200*                 BUILT AS LOAD MODULES NAMED "FIBONACCI" AND
+002300*                 "MATH" IN THE CURRENT DIRECTORY OR PATH --
+002400*                 THEY ARE COMPLETE BATCH PROGRAMS IN THEIR OWN
+002500*                 RIGHT AND RUN AS SEPARATE STEPS, NOT CALLED
+002600*                 SUBPROGRAMS, SINCE EACH ONE DOES ITS OWN
+002700*                 STOP RUN AT JOB END.
+002800*------------------------------------------------------------------
+002900*    MOD LOG:
+003000*    DATE       INIT  DESCRIPTION
+003100*    07/30/18   JRP   ORIGINAL PROGRAM.
+003110*    08/06/18   JRP   CHKPTLOG WAS WRITE-ONLY -- NOTHING EVER READ
+003120*                     IT BACK, SO RESTART-ON-RERUN NEVER ACTUALLY
+003130*                     WORKED.  STREAM NOW OPENS
+003140*                     CHKPTLOG AT STARTUP AND, IF IT FINDS A
+003150*                     COMPLETE CHECKPOINT FOR TODAY'S RUN DATE,
+003160*                     SKIPS THE STEP(S) ALREADY FINISHED.  ALSO
+003170*                     PASSES "UNATTENDED" ON THE FIBONACCI COMMAND
+003180*                     LINE SO IT NO LONGER BLOCKS ON A CONSOLE
+003190*                     ACCEPT WHEN RUN UNDER STREAM.
+003200******************************************************************
+003300 IDENTIFICATION DIVISION.
+003400 PROGRAM-ID. STREAM.
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTLOG"
+003810         ORGANIZATION IS LINE SEQUENTIAL
+003820         FILE STATUS IS WS-CHKPTLOG-STATUS.
+003900 DATA DIVISION.
+003910 FILE SECTION.
+003920 FD  CHECKPOINT-FILE
+003930     LABEL RECORD IS STANDARD.
+003940 COPY CHKPTREC.
+004000 WORKING-STORAGE SECTION.
+004300 01  WS-SWITCHES.
+004400     05  WS-STEP-FAILED-SW       PIC X(01) VALUE "N".
+004500         88  STEP-FAILED         VALUE "Y".
+004510     05  WS-SKIP-FIBONACCI-SW    PIC X(01) VALUE "N".
+004520         88  SKIP-FIBONACCI-STEP VALUE "Y".
+004530     05  WS-SKIP-MATH-SW         PIC X(01) VALUE "N".
+004540         88  SKIP-MATH-STEP      VALUE "Y".
+004600
+004700 01  WS-FAILED-STEP-ID           PIC X(08) VALUE SPACES.
+004800 01  WS-COMMAND-LINE             PIC X(40) VALUE SPACES.
+004900 01  WS-STEP-RC                  PIC 9(04) VALUE 0.
+004910 01  WS-CHKPTLOG-STATUS          PIC X(02) VALUE "00".
+004920 01  WS-RUN-DATE                 PIC 9(08) VALUE 0.
+005000
+005100 COPY CLOCKLNK REPLACING CLOCK-LINKAGE BY WS-CLOCK-LINKAGE.
+005200
+005300******************************************************************
+005400 PROCEDURE DIVISION.
+005500 0000-MAINLINE.
+005600     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+005700
+005800     IF NOT SKIP-FIBONACCI-STEP
+005810         PERFORM 2000-RUN-FIBONACCI THRU 2000-EXIT
+005820         IF STEP-FAILED
+005830             GO TO 8000-TERMINATE
+005840         END-IF
+006000     END-IF.
+007100
+007200     IF NOT SKIP-MATH-STEP
+007210         PERFORM 3000-RUN-MATH THRU 3000-EXIT
+007220         IF STEP-FAILED
+007230             GO TO 8000-TERMINATE
+007240         END-IF
+007500     END-IF.
+007600
+007700 8000-TERMINATE.
+007800     PERFORM 9000-FINISH THRU 9000-EXIT.
+007900     STOP RUN.
+008000
+008100******************************************************************
+008200*    1000-INITIALIZE -- STAMP THE STREAM START
+008300******************************************************************
+008400 1000-INITIALIZE.
+008500     MOVE "STAMP"  TO CLK-FUNCTION.
+008600     MOVE "STREAM"  TO CLK-PROGRAM-ID.
+008700     MOVE "START"  TO CLK-EVENT.
+008800     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+008810     MOVE CLK-RETURN-DATE TO WS-RUN-DATE.
+008900
+009000     DISPLAY "STREAM: OVERNIGHT BATCH STREAM STARTING.".
+009010     PERFORM 1500-CHECK-RESTART THRU 1500-EXIT.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400******************************************************************
+009410*    1500-CHECK-RESTART -- LOOK FOR A CHKPTLOG LEFT BY A PRIOR
+009420*                  RUN TODAY.  IF ITS STATUS SHOWS COMPLETE AND
+009430*                  ITS RUN DATE MATCHES TODAY, RESUME PAST THE
+009440*                  STEP(S) IT SAYS ALREADY FINISHED RATHER THAN
+009450*                  RUNNING THEM AGAIN.  A CHECKPOINT FROM AN
+009460*                  EARLIER DAY IS NOT HONORED -- CLOCK REWRITES
+009470*                  CHKPTLOG AS A SINGLE RECORD EACH TIME, SO A
+009480*                  STALE ONE MUST NOT BE MISTAKEN FOR TODAY'S.
+009490******************************************************************
+009500 1500-CHECK-RESTART.
+009510     OPEN INPUT CHECKPOINT-FILE.
+009520     IF WS-CHKPTLOG-STATUS NOT = "00"
+009530         GO TO 1500-EXIT
+009540     END-IF.
+009550
+009560     READ CHECKPOINT-FILE
+009570         AT END
+009580             CLOSE CHECKPOINT-FILE
+009590             GO TO 1500-EXIT
+009600     END-READ.
+009610     CLOSE CHECKPOINT-FILE.
+009620
+009630     IF CKPT-RUN-DATE NOT = WS-RUN-DATE
+009640         OR CKPT-STATUS NOT = "COMPLETE"
+009650         GO TO 1500-EXIT
+009660     END-IF.
+009670
+009680     EVALUATE CKPT-LAST-PROGRAM
+009690         WHEN "FIBONAC"
+009700             MOVE "Y" TO WS-SKIP-FIBONACCI-SW
+009710             DISPLAY "STREAM: RESTART CHECKPOINT FOUND -- "
+009720                 "FIBONACCI ALREADY COMPLETE, RESUMING AT MATH."
+009730         WHEN "MATH"
+009740             MOVE "Y" TO WS-SKIP-FIBONACCI-SW
+009750             MOVE "Y" TO WS-SKIP-MATH-SW
+009760             DISPLAY "STREAM: RESTART CHECKPOINT FOUND -- "
+009770                 "STREAM ALREADY COMPLETE FOR TODAY."
+009780     END-EVALUATE.
+009790 1500-EXIT.
+009800     EXIT.
+009300
+009400******************************************************************
+009500*    2000-RUN-FIBONACCI -- STEP 1, THE SCHEDULE GENERATOR
+009600******************************************************************
+009700 2000-RUN-FIBONACCI.
+009800     DISPLAY "STREAM: STARTING STEP FIBONACCI.".
+009900     MOVE "./FIBONACCI UNATTENDED" TO WS-COMMAND-LINE.
+010000     CALL "SYSTEM" USING WS-COMMAND-LINE.
+010100     COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+010200
+010300     IF WS-STEP-RC > 0004
+010400         MOVE "Y"        TO WS-STEP-FAILED-SW
+010500         MOVE "FIBONAC"  TO WS-FAILED-STEP-ID
+010600         DISPLAY "STREAM: FIBONACCI FAILED, RETURN CODE = "
+010700             WS-STEP-RC
+010800         GO TO 2000-EXIT
+010900     END-IF.
+011000
+011100     MOVE "CKPT"      TO CLK-FUNCTION.
+011200     MOVE "FIBONAC"   TO CLK-PROGRAM-ID.
+011300     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+011400     DISPLAY "STREAM: FIBONACCI COMPLETE, RETURN CODE = "
+011500         WS-STEP-RC.
+011600 2000-EXIT.
+011700     EXIT.
+011800
+011900******************************************************************
+012000*    3000-RUN-MATH -- STEP 2, THE BATCH CALCULATOR
+012100******************************************************************
+012200 3000-RUN-MATH.
+012300     DISPLAY "STREAM: STARTING STEP MATH.".
+012400     MOVE "./MATH" TO WS-COMMAND-LINE.
+012500     CALL "SYSTEM" USING WS-COMMAND-LINE.
+012600     COMPUTE WS-STEP-RC = RETURN-CODE / 256.
+012700
+012800     IF WS-STEP-RC > 0004
+012900         MOVE "Y"    TO WS-STEP-FAILED-SW
+013000         MOVE "MATH" TO WS-FAILED-STEP-ID
+013100         DISPLAY "STREAM: MATH FAILED, RETURN CODE = "
+013200             WS-STEP-RC
+013300         GO TO 3000-EXIT
+013400     END-IF.
+013500
+013600     MOVE "CKPT" TO CLK-FUNCTION.
+013700     MOVE "MATH" TO CLK-PROGRAM-ID.
+013800     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+013900     DISPLAY "STREAM: MATH COMPLETE, RETURN CODE = " WS-STEP-RC.
+014000 3000-EXIT.
+014100     EXIT.
+014200
+014300******************************************************************
+014400*    9000-FINISH -- STAMP THE STREAM END AND SET THE FINAL
+014500*                   RETURN CODE FOR WHOEVER SUBMITTED THE JOB
+014600******************************************************************
+014700 9000-FINISH.
+014800     MOVE "STAMP" TO CLK-FUNCTION.
+014900     MOVE "STREAM" TO CLK-PROGRAM-ID.
+015000     MOVE "END"   TO CLK-EVENT.
+015100     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+015200
+015300     IF STEP-FAILED
+015400         DISPLAY "STREAM: STREAM STOPPED AFTER STEP "
+015500             WS-FAILED-STEP-ID " FAILED."
+015600         MOVE 0012 TO RETURN-CODE
+015700     ELSE
+015800         DISPLAY "STREAM: OVERNIGHT BATCH STREAM COMPLETE."
+015900         MOVE 0000 TO RETURN-CODE
+016000     END-IF.
+016100 9000-EXIT.
+016200     EXIT.
+016300
+016400 END PROGRAM STREAM.
