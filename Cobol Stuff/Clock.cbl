@@ -1,23 +1,111 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CLOCK.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 WS-TIME PIC 9(6).
-       01 WS-DATE PIC 9(8).
-       PROCEDURE DIVISION.
-      *2018 06 14 09:46:31:79
-       ACCEPT WS-TIME FROM TIME.
-       ACCEPT WS-DATE FROM DATE.
-       DISPLAY "The time is " WS-TIME.
-       DISPLAY "The date is " WS-DATE.
-       DISPLAY "The current time is " FUNCTION CURRENT-DATE.
-       GOBACK.
-
-       END PROGRAM CLOCK.
+000100******************************************************************
+000200*    PROGRAM-ID:  CLOCK
+000300*    AUTHOR    :  J. R. PRATHER
+000400*    INSTALL.  :  ESTIMATING SYSTEMS
+000500*    DATE-WRTN :  06/14/18
+000600*    PURPOSE   :  CALLABLE TIMESTAMP SUBROUTINE.  ANY PROGRAM IN
+000700*                 THE OVERNIGHT STREAM CALLS CLOCK TO:
+000800*                   - STAMP ITS OWN JOB-START OR JOB-END TIME
+000900*                     INTO THE SHARED TIMELOG FILE, AND GET THE
+001000*                     CURRENT TIME/DATE BACK IN LINKAGE, OR
+001100*                   - DROP A RESTART CHECKPOINT RECORD INTO THE
+001200*                     SHARED CHKPTLOG FILE NAMING THE LAST
+001300*                     PROGRAM THAT COMPLETED, SO THE STREAM CAN
+001400*                     BE RESTARTED MID-WAY AFTER AN ABEND.
+001500*    TECTONICS :  cobc
+001600*------------------------------------------------------------------
+001700*    MOD LOG:
+001800*    DATE       INIT  DESCRIPTION
+001900*    06/14/18   JRP   ORIGINAL STANDALONE PROGRAM.
+002000*    07/02/18   JRP   REWORKED FROM A STANDALONE DISPLAY-ONLY
+002100*                     PROGRAM INTO A CALLABLE SUBROUTINE SO
+002200*                     FIBONACCI AND MATH CAN STAMP THEIR OWN
+002300*                     JOB-START/JOB-END TIMES.
+002400*    07/09/18   JRP   ADDED THE CHKPTLOG RESTART FUNCTION FOR
+002500*                     THE OVERNIGHT BATCH STREAM.
+002600******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. CLOCK.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT TIME-LOG-FILE ASSIGN TO "TIMELOG"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-TIMELOG-STATUS.
+003500
+003600     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPTLOG"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-CHKPTLOG-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  TIME-LOG-FILE
+004200     LABEL RECORD IS STANDARD.
+004300 COPY TIMEREC.
+004400
+004500 FD  CHECKPOINT-FILE
+004600     LABEL RECORD IS STANDARD.
+004700 COPY CHKPTREC.
+004800
+004900 WORKING-STORAGE SECTION.
+005000 01  WS-TIMELOG-STATUS           PIC X(02) VALUE "00".
+005100 01  WS-CHKPTLOG-STATUS          PIC X(02) VALUE "00".
+005200 01  WS-CURRENT-TIME             PIC 9(06).
+005300 01  WS-CURRENT-DATE             PIC 9(08).
+005400
+005500 LINKAGE SECTION.
+005600 COPY CLOCKLNK.
+005700
+005800 PROCEDURE DIVISION USING CLOCK-LINKAGE.
+005900 0000-MAINLINE.
+006000     ACCEPT WS-CURRENT-TIME FROM TIME.
+006100     ACCEPT WS-CURRENT-DATE FROM DATE.
+006200     MOVE WS-CURRENT-TIME TO CLK-RETURN-TIME.
+006300     MOVE WS-CURRENT-DATE TO CLK-RETURN-DATE.
+006400
+006500     EVALUATE CLK-FUNCTION
+006600         WHEN "STAMP"
+006700             PERFORM 1000-WRITE-TIMELOG THRU 1000-EXIT
+006800         WHEN "CKPT"
+006900             PERFORM 2000-WRITE-CHKPTLOG THRU 2000-EXIT
+007000         WHEN OTHER
+007100             DISPLAY "CLOCK: INVALID CLK-FUNCTION " CLK-FUNCTION
+007200     END-EVALUATE.
+007300
+007400     GOBACK.
+007500
+007600******************************************************************
+007700*    1000-WRITE-TIMELOG -- APPEND A JOB-START/JOB-END ROW
+007800******************************************************************
+007900 1000-WRITE-TIMELOG.
+008000     OPEN EXTEND TIME-LOG-FILE.
+008100     IF WS-TIMELOG-STATUS = "05" OR WS-TIMELOG-STATUS = "35"
+008200         OPEN OUTPUT TIME-LOG-FILE
+008300     END-IF.
+008400
+008500     MOVE CLK-PROGRAM-ID TO TL-PROGRAM-ID.
+008600     MOVE CLK-EVENT      TO TL-EVENT.
+008700     MOVE CLK-RETURN-DATE TO TL-RUN-DATE.
+008800     MOVE CLK-RETURN-TIME TO TL-RUN-TIME.
+008900     WRITE TIME-LOG-RECORD.
+009000
+009100     CLOSE TIME-LOG-FILE.
+009200 1000-EXIT.
+009300     EXIT.
+009400
+009500******************************************************************
+009600*    2000-WRITE-CHKPTLOG -- REWRITE THE SINGLE RESTART RECORD
+009700******************************************************************
+009800 2000-WRITE-CHKPTLOG.
+009900     OPEN OUTPUT CHECKPOINT-FILE.
+010000
+010100     MOVE CLK-PROGRAM-ID  TO CKPT-LAST-PROGRAM.
+010200     MOVE "COMPLETE"      TO CKPT-STATUS.
+010300     MOVE CLK-RETURN-DATE TO CKPT-RUN-DATE.
+010400     MOVE CLK-RETURN-TIME TO CKPT-RUN-TIME.
+010500     WRITE CHECKPOINT-RECORD.
+010600
+010700     CLOSE CHECKPOINT-FILE.
+010800 2000-EXIT.
+010900     EXIT.
+011000
+011100 END PROGRAM CLOCK.
