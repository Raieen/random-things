@@ -1,39 +1,562 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MATH.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 CIRCLE-RADIUS PIC 9(5).
-       01 CIRCLE-AREA PIC 9(5).
-       01 SQUARE PIC 9(5).
-       01 IS-EVEN PIC 9(5).
-       01 MOD2 PIC 9(1).
-
-       PROCEDURE DIVISION.
-           DISPLAY "Input a circle radius."
-           ACCEPT CIRCLE-RADIUS.
-
-           COMPUTE CIRCLE-AREA = 3.141 * CIRCLE-RADIUS * CIRCLE-RADIUS.
-           DISPLAY "Circle Area " CIRCLE-AREA
-
-           DISPLAY "Input number to square root."
-           ACCEPT SQUARE
-           DISPLAY "Sqrt(" SQUARE ") = " FUNCTION SQRT(SQUARE).
-
-           DISPLAY "Is this number even?"
-           ACCEPT IS-EVEN
-           COMPUTE MOD2 = FUNCTION MOD(IS-EVEN, 2).
-           IF MOD2 = 0
-               DISPLAY "Even Number."
-           ELSE
-               DISPLAY "Odd Number."
-           END-IF
-
-           STOP RUN.
-       END PROGRAM MATH.
+000100******************************************************************
+000200*    PROGRAM-ID:  MATH
+000300*    AUTHOR    :  J. R. PRATHER
+000400*    INSTALL.  :  ESTIMATING SYSTEMS
+000500*    DATE-WRTN :  06/14/18
+000600*    PURPOSE   :  UNATTENDED BATCH CALCULATOR FOR THE ESTIMATING
+000700*                 TEAM.  READS A TRANSACTION FILE OF AREA, SQRT
+000800*                 AND PARITY REQUESTS AND PRODUCES A REPORT OF
+000900*                 THE RESULTS, CHECKING A HISTORY FILE FIRST SO
+001000*                 A REPEATED REQUEST IS ANSWERED FROM HISTORY
+001100*                 RATHER THAN RECOMPUTED.
+001200*    TECTONICS :  cobc
+001300*------------------------------------------------------------------
+001400*    MOD LOG:
+001500*    DATE       INIT  DESCRIPTION
+001600*    06/14/18   JRP   ORIGINAL PROGRAM - ONE CIRCLE AREA, ONE
+001700*                     SQRT AND ONE PARITY CHECK PER RUN, ALL
+001800*                     FROM UNEDITED CONSOLE ACCEPTS.
+001900*    06/28/18   JRP   REPLACED THE CONSOLE ACCEPTS WITH A
+002000*                     MATHTRAN TRANSACTION FILE SO A WHOLE
+002100*                     NIGHT'S REQUESTS RUN IN ONE UNATTENDED
+002200*                     SUBMISSION.  ADDED INPUT VALIDATION, A
+002300*                     RESULTS REPORT, RECTANGLE/TRIANGLE AREAS
+002400*                     WITH THE SHAPELED LEDGER, AND THE
+002500*                     MATHHIST REPEAT-REQUEST HISTORY FILE.
+002600*    07/02/18   JRP   ADDED CLOCK CALLS TO STAMP JOB-START AND
+002700*                     JOB-END, AN AUDITLOG RECORD AT GOBACK, AND
+002800*                     CALCRES/ERRLOG OUTPUT SHARED WITH
+002900*                     FIBONACCI.  PI IS NOW READ FROM PARMFILE.
+002910*    08/06/18   JRP   PARITY EVEN/ODD DISPLAY NOW READS OFF
+002920*                     WS-RESULT-VALUE INSTEAD OF THE STALE
+002930*                     WS-MOD2 (WHICH WASN'T SET ON A HISTORY-
+002940*                     ANSWERED REPEAT).  ADDED A CALCRES
+002950*                     CONTROL-TOTAL TRAILER RECORD, SAME AS
+002960*                     FIBONACCI, SO RECON HAS A GENUINE EXPECTED
+002970*                     VALUE TO RECONCILE AGAINST.
+002980*    08/13/18   JRP   A MISSING OR UNOPENABLE MATHTRAN WAS FALLING
+002981*                     THROUGH TO AN EMPTY, CLEAN RUN INSTEAD OF
+002982*                     BEING FLAGGED -- ADDED A STATUS CHECK ON THE
+002983*                     OPEN THAT LOGS TO ERRLOG AND ABORTS WITH A
+002984*                     DISTINCT RETURN CODE.  ALSO CLOSED A GAP IN
+002985*                     PARITY VALIDATION -- A NON-INTEGER MT-DIM1
+002986*                     WAS PASSING NUMERIC-ONLY EDITING AND GETTING
+002987*                     SILENTLY TRUNCATED BY FUNCTION MOD INSTEAD
+002988*                     OF BEING REJECTED.
+003000******************************************************************
+003100 IDENTIFICATION DIVISION.
+003200 PROGRAM-ID. MATH.
+003300 ENVIRONMENT DIVISION.
+003400 INPUT-OUTPUT SECTION.
+003500 FILE-CONTROL.
+003600     SELECT MATH-TRANSACTION-FILE ASSIGN TO "MATHTRAN"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-MATHTRAN-STATUS.
+003900
+004000     SELECT MATH-REPORT-FILE ASSIGN TO "MATHRPT"
+004100         ORGANIZATION IS LINE SEQUENTIAL
+004200         FILE STATUS IS WS-MATHRPT-STATUS.
+004300
+004400     SELECT MATH-HISTORY-FILE ASSIGN TO "MATHHIST"
+004500         ORGANIZATION IS INDEXED
+004600         ACCESS MODE IS DYNAMIC
+004700         RECORD KEY IS MH-KEY
+004800         FILE STATUS IS WS-MATHHIST-STATUS.
+004900
+005000     SELECT SHAPE-LEDGER-FILE ASSIGN TO "SHAPELED"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-SHAPELED-STATUS.
+005300
+005400     SELECT PARAMETER-FILE ASSIGN TO "PARMFILE"
+005500         ORGANIZATION IS LINE SEQUENTIAL
+005600         FILE STATUS IS WS-PARMFILE-STATUS.
+005700
+005800     SELECT CALC-RESULTS-FILE ASSIGN TO "CALCRES"
+005900         ORGANIZATION IS INDEXED
+006000         ACCESS MODE IS DYNAMIC
+006100         RECORD KEY IS CR-KEY
+006200         FILE STATUS IS WS-CALCRES-STATUS.
+006300
+006400     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+006500         ORGANIZATION IS LINE SEQUENTIAL
+006600         FILE STATUS IS WS-ERRLOG-STATUS.
+006700
+006800     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+006900         ORGANIZATION IS LINE SEQUENTIAL
+007000         FILE STATUS IS WS-AUDITLOG-STATUS.
+007100 DATA DIVISION.
+007200 FILE SECTION.
+007300 FD  MATH-TRANSACTION-FILE
+007400     LABEL RECORD IS STANDARD.
+007500 COPY MATHTRAN.
+007600
+007700 FD  MATH-REPORT-FILE
+007800     LABEL RECORD IS STANDARD.
+007900 01  MATH-REPORT-RECORD          PIC X(80).
+008000
+008100 FD  MATH-HISTORY-FILE.
+008200 COPY MATHHIST.
+008300
+008400 FD  SHAPE-LEDGER-FILE
+008500     LABEL RECORD IS STANDARD.
+008600 COPY SHAPELED.
+008700
+008800 FD  PARAMETER-FILE
+008900     LABEL RECORD IS STANDARD.
+009000 COPY PARMREC.
+009100
+009200 FD  CALC-RESULTS-FILE.
+009300 COPY CALCRES.
+009400
+009500 FD  ERROR-LOG-FILE
+009600     LABEL RECORD IS STANDARD.
+009700 COPY ERRLOGRC.
+009800
+009900 FD  AUDIT-LOG-FILE
+010000     LABEL RECORD IS STANDARD.
+010100 COPY AUDITREC.
+010200
+010300 WORKING-STORAGE SECTION.
+010400 01  WS-MATHTRAN-STATUS          PIC X(02) VALUE "00".
+010500 01  WS-MATHRPT-STATUS           PIC X(02) VALUE "00".
+010600 01  WS-MATHHIST-STATUS          PIC X(02) VALUE "00".
+010700 01  WS-SHAPELED-STATUS          PIC X(02) VALUE "00".
+010800 01  WS-PARMFILE-STATUS          PIC X(02) VALUE "00".
+010900 01  WS-CALCRES-STATUS           PIC X(02) VALUE "00".
+011000 01  WS-ERRLOG-STATUS            PIC X(02) VALUE "00".
+011100 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE "00".
+011200
+011300 01  WS-SWITCHES.
+011400     05  WS-EOF-SW               PIC X(01) VALUE "N".
+011500         88  END-OF-TRANSACTIONS VALUE "Y".
+011600     05  WS-VALID-SW             PIC X(01) VALUE "Y".
+011700         88  TRANSACTION-VALID   VALUE "Y".
+011800     05  WS-HISTORY-FOUND-SW     PIC X(01) VALUE "N".
+011900         88  HISTORY-FOUND       VALUE "Y".
+012000     05  WS-ANY-REJECTS-SW       PIC X(01) VALUE "N".
+012100         88  ANY-REJECTS         VALUE "Y".
+012110     05  WS-MATHTRAN-FAILED-SW   PIC X(01) VALUE "N".
+012120         88  MATHTRAN-OPEN-FAILED VALUE "Y".
+012200
+012300 01  WS-MATH-PI                  PIC 9(1)V9(5) VALUE 3.14159.
+012400
+012500 01  WS-RESULT-VALUE             PIC 9(09)V9(4) VALUE 0.
+012600 01  WS-MOD2                     PIC 9(01).
+012800
+012810 01  WS-CALCRES-COUNT            PIC 9(06) VALUE 0.
+012820 01  WS-CALCRES-TOTAL            PIC S9(33)V9(5) VALUE 0.
+012830
+012900 01  WS-SEQ-NO                   PIC 9(06) VALUE 0.
+013000 01  WS-RUN-DATE                 PIC 9(08).
+013100 01  WS-RUN-TIME                 PIC 9(06).
+013200 01  WS-JOB-START-TIME           PIC 9(06).
+013300 01  WS-JOB-END-TIME             PIC 9(06).
+013400
+013500 COPY CLOCKLNK REPLACING CLOCK-LINKAGE BY WS-CLOCK-LINKAGE.
+013600
+013700 01  WS-REPORT-LINE.
+013800     05  WS-RL-REQUEST-TYPE      PIC X(08).
+013900     05  WS-RL-SHAPE-TYPE        PIC X(12).
+014000     05  WS-RL-DIM1              PIC ZZZZ9.99.
+014100     05  WS-RL-DIM2              PIC ZZZZ9.99.
+014200     05  WS-RL-RESULT            PIC ZZZZZZZ9.9999.
+014300     05  WS-RL-SOURCE            PIC X(09).
+014400
+014500 PROCEDURE DIVISION.
+014600 0000-MAINLINE.
+014700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+014800     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+014900         UNTIL END-OF-TRANSACTIONS.
+015000     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+015100     STOP RUN.
+015200
+015300******************************************************************
+015400*    1000-INITIALIZE -- STAMP JOB-START, READ PARMFILE, OPEN
+015500*                 THE REMAINING FILES AND PRIME THE FIRST READ
+015600******************************************************************
+015700 1000-INITIALIZE.
+015800     MOVE "STAMP" TO CLK-FUNCTION.
+015900     MOVE "MATH"  TO CLK-PROGRAM-ID.
+016000     MOVE "START" TO CLK-EVENT.
+016100     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+016200     MOVE CLK-RETURN-TIME TO WS-JOB-START-TIME.
+016300     MOVE CLK-RETURN-TIME TO WS-RUN-TIME.
+016400     MOVE CLK-RETURN-DATE TO WS-RUN-DATE.
+016500
+016600     PERFORM 1100-READ-PARMFILE THRU 1100-EXIT.
+016700
+016800     OPEN INPUT MATH-TRANSACTION-FILE.
+016810     IF WS-MATHTRAN-STATUS NOT = "00"
+016820         MOVE "Y" TO WS-MATHTRAN-FAILED-SW
+016830         MOVE "Y" TO WS-EOF-SW
+016840         DISPLAY "MATH: CANNOT OPEN MATHTRAN, STATUS = "
+016850             WS-MATHTRAN-STATUS
+016860     END-IF.
+016900     OPEN OUTPUT MATH-REPORT-FILE.
+017000
+017100     OPEN I-O MATH-HISTORY-FILE.
+017200     IF WS-MATHHIST-STATUS = "35"
+017300         OPEN OUTPUT MATH-HISTORY-FILE
+017400         CLOSE MATH-HISTORY-FILE
+017500         OPEN I-O MATH-HISTORY-FILE
+017600     END-IF.
+017700
+017800     OPEN EXTEND SHAPE-LEDGER-FILE.
+017900     IF WS-SHAPELED-STATUS = "05" OR WS-SHAPELED-STATUS = "35"
+018000         OPEN OUTPUT SHAPE-LEDGER-FILE
+018100     END-IF.
+018200
+018300     OPEN I-O CALC-RESULTS-FILE.
+018400     IF WS-CALCRES-STATUS = "35"
+018500         OPEN OUTPUT CALC-RESULTS-FILE
+018600         CLOSE CALC-RESULTS-FILE
+018700         OPEN I-O CALC-RESULTS-FILE
+018800     END-IF.
+018900
+019000     OPEN EXTEND ERROR-LOG-FILE.
+019100     IF WS-ERRLOG-STATUS = "05" OR WS-ERRLOG-STATUS = "35"
+019200         OPEN OUTPUT ERROR-LOG-FILE
+019300     END-IF.
+019310
+019320     IF MATHTRAN-OPEN-FAILED
+019330         MOVE "MATH"         TO ERR-PROGRAM-ID
+019340         MOVE "MATHTRAN"     TO ERR-FIELD-NAME
+019350         MOVE WS-MATHTRAN-STATUS TO ERR-BAD-VALUE
+019360         MOVE "TRANSACTION FILE WOULD NOT OPEN - RUN ABORTED"
+019370             TO ERR-MESSAGE
+019380         MOVE WS-RUN-DATE    TO ERR-RUN-DATE
+019390         MOVE WS-RUN-TIME    TO ERR-TIME
+019400         WRITE ERR-LOG-RECORD
+019410     END-IF.
+019420
+020000     OPEN EXTEND AUDIT-LOG-FILE.
+020010     IF WS-AUDITLOG-STATUS = "05" OR WS-AUDITLOG-STATUS = "35"
+020020         OPEN OUTPUT AUDIT-LOG-FILE
+020030     END-IF.
+020040
+020050     IF NOT MATHTRAN-OPEN-FAILED
+020060         PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT
+020070     END-IF.
+020100 1000-EXIT.
+020200     EXIT.
+020300
+020400 1100-READ-PARMFILE.
+020500     OPEN INPUT PARAMETER-FILE.
+020600     IF WS-PARMFILE-STATUS NOT = "00"
+020700         GO TO 1100-EXIT
+020800     END-IF.
+020900
+021000     PERFORM UNTIL WS-PARMFILE-STATUS = "10"
+021100         READ PARAMETER-FILE
+021200             AT END
+021300                 MOVE "10" TO WS-PARMFILE-STATUS
+021400             NOT AT END
+021500                 IF PARM-NAME = "MATHPI"
+021600                     COMPUTE WS-MATH-PI =
+021700                         FUNCTION NUMVAL(PARM-VALUE)
+021800                 END-IF
+021900         END-READ
+022000     END-PERFORM.
+022100
+022200     CLOSE PARAMETER-FILE.
+022300 1100-EXIT.
+022400     EXIT.
+022500
+022600******************************************************************
+022700*    2000-PROCESS-TRANSACTION -- VALIDATE, CHECK HISTORY, AND
+022800*                 COMPUTE (OR REUSE) ONE TRANSACTION'S RESULT.
+022900******************************************************************
+023000 2000-PROCESS-TRANSACTION.
+023100     MOVE "Y" TO WS-VALID-SW.
+023200     MOVE "N" TO WS-HISTORY-FOUND-SW.
+023300     PERFORM 2100-VALIDATE-TRANSACTION THRU 2100-EXIT.
+023400
+023500     IF TRANSACTION-VALID
+023600         PERFORM 2200-CHECK-HISTORY THRU 2200-EXIT
+023700         IF NOT HISTORY-FOUND
+023800             PERFORM 2300-COMPUTE-RESULT THRU 2300-EXIT
+023900             PERFORM 2400-WRITE-HISTORY THRU 2400-EXIT
+024000         END-IF
+024100         PERFORM 2500-WRITE-REPORT-LINE THRU 2500-EXIT
+024200         PERFORM 2600-WRITE-LEDGER THRU 2600-EXIT
+024300         PERFORM 2700-WRITE-CALCRES THRU 2700-EXIT
+024400     END-IF.
+024500
+024600     PERFORM 2900-READ-TRANSACTION THRU 2900-EXIT.
+024700 2000-EXIT.
+024800     EXIT.
+024900
+025000******************************************************************
+025100*    2100-VALIDATE-TRANSACTION -- REJECT BAD REQUEST TYPES,
+025200*                 SHAPE TYPES OR NON-NUMERIC DIMENSIONS BEFORE
+025300*                 ANY COMPUTE IS ATTEMPTED.
+025400******************************************************************
+025500 2100-VALIDATE-TRANSACTION.
+025600     IF MT-REQUEST-TYPE NOT = "AREA"
+025650         AND MT-REQUEST-TYPE NOT = "SQRT"
+025700         AND MT-REQUEST-TYPE NOT = "PARITY"
+025800         MOVE "MT-REQUEST-TYPE" TO ERR-FIELD-NAME
+025900         MOVE MT-REQUEST-TYPE   TO ERR-BAD-VALUE
+026000         MOVE "UNRECOGNIZED REQUEST TYPE - TRANSACTION REJECTED"
+026100             TO ERR-MESSAGE
+026200         PERFORM 2190-REJECT-TRANSACTION THRU 2190-EXIT
+026300         GO TO 2100-EXIT
+026400     END-IF.
+026500
+026600     IF NOT MT-DIM1 NUMERIC
+026700         MOVE "MT-DIM1"         TO ERR-FIELD-NAME
+026800         MOVE MT-DIM1           TO ERR-BAD-VALUE
+026900         MOVE "NON-NUMERIC DIMENSION - TRANSACTION REJECTED"
+027000             TO ERR-MESSAGE
+027100         PERFORM 2190-REJECT-TRANSACTION THRU 2190-EXIT
+027200         GO TO 2100-EXIT
+027300     END-IF.
+027310
+027320     IF MT-REQUEST-TYPE = "PARITY"
+027330             AND MT-DIM1 NOT = FUNCTION INTEGER(MT-DIM1)
+027340         MOVE "MT-DIM1"         TO ERR-FIELD-NAME
+027350         MOVE MT-DIM1           TO ERR-BAD-VALUE
+027360         MOVE "NON-INTEGER DIMENSION - TRANSACTION REJECTED"
+027370             TO ERR-MESSAGE
+027380         PERFORM 2190-REJECT-TRANSACTION THRU 2190-EXIT
+027390         GO TO 2100-EXIT
+027395     END-IF.
+027400
+027500     IF MT-REQUEST-TYPE = "AREA"
+027600         IF MT-SHAPE-TYPE NOT = "CIRCLE" AND
+027700                 MT-SHAPE-TYPE NOT = "RECTANGLE" AND
+027800                 MT-SHAPE-TYPE NOT = "TRIANGLE"
+027900             MOVE "MT-SHAPE-TYPE"    TO ERR-FIELD-NAME
+028000             MOVE MT-SHAPE-TYPE      TO ERR-BAD-VALUE
+028100             MOVE "UNRECOGNIZED SHAPE TYPE - TRANSACTION REJECTED"
+028200                 TO ERR-MESSAGE
+028300             PERFORM 2190-REJECT-TRANSACTION THRU 2190-EXIT
+028400             GO TO 2100-EXIT
+028500         END-IF
+028600         IF MT-SHAPE-TYPE NOT = "CIRCLE" AND NOT MT-DIM2 NUMERIC
+028700             MOVE "MT-DIM2"     TO ERR-FIELD-NAME
+028710             MOVE MT-DIM2       TO ERR-BAD-VALUE
+028800             MOVE "NON-NUMERIC DIMENSION - TRANSACTION REJECTED"
+028900                 TO ERR-MESSAGE
+029000             PERFORM 2190-REJECT-TRANSACTION THRU 2190-EXIT
+029100             GO TO 2100-EXIT
+029200         END-IF
+029300     END-IF.
+029400 2100-EXIT.
+029500     EXIT.
+029600
+029700 2190-REJECT-TRANSACTION.
+029800     MOVE "N" TO WS-VALID-SW.
+029900     MOVE "Y" TO WS-ANY-REJECTS-SW.
+030000     DISPLAY "MATH: " ERR-MESSAGE " (" ERR-FIELD-NAME
+030100         " = " ERR-BAD-VALUE ")".
+030200
+030300     MOVE "MATH"      TO ERR-PROGRAM-ID.
+030400     MOVE WS-RUN-DATE TO ERR-RUN-DATE.
+030500     MOVE WS-RUN-TIME TO ERR-TIME.
+030600     WRITE ERR-LOG-RECORD.
+030700 2190-EXIT.
+030800     EXIT.
+030900
+031000******************************************************************
+031100*    2200-CHECK-HISTORY -- SEE IF THIS EXACT REQUEST WAS
+031200*                 ALREADY ANSWERED ON A PRIOR RUN.
+031300******************************************************************
+031400 2200-CHECK-HISTORY.
+031500     MOVE MT-REQUEST-TYPE TO MH-REQUEST-TYPE.
+031600     MOVE MT-SHAPE-TYPE   TO MH-SHAPE-TYPE.
+031700     MOVE MT-DIM1         TO MH-DIM1.
+031800     MOVE MT-DIM2         TO MH-DIM2.
+031900
+032000     READ MATH-HISTORY-FILE
+032100         INVALID KEY
+032200             MOVE "N" TO WS-HISTORY-FOUND-SW
+032300         NOT INVALID KEY
+032400             MOVE "Y" TO WS-HISTORY-FOUND-SW
+032500             MOVE MH-RESULT-VALUE TO WS-RESULT-VALUE
+032600             DISPLAY "MATH: REPEAT REQUEST - ANSWERED FROM "
+032700                 "HISTORY: " MH-REQUEST-TYPE " " MH-RESULT-VALUE
+032800     END-READ.
+032900 2200-EXIT.
+033000     EXIT.
+033100
+033200******************************************************************
+033300*    2300-COMPUTE-RESULT -- FRESH COMPUTE FOR A REQUEST NOT
+033400*                 FOUND IN HISTORY.
+033500******************************************************************
+033600 2300-COMPUTE-RESULT.
+033700     EVALUATE MT-REQUEST-TYPE
+033800         WHEN "AREA"
+033900             PERFORM 2310-COMPUTE-AREA THRU 2310-EXIT
+034000         WHEN "SQRT"
+034100             COMPUTE WS-RESULT-VALUE = FUNCTION SQRT(MT-DIM1)
+034200         WHEN "PARITY"
+034300             COMPUTE WS-MOD2 = FUNCTION MOD(MT-DIM1, 2)
+034400             MOVE WS-MOD2 TO WS-RESULT-VALUE
+034500     END-EVALUATE.
+034600 2300-EXIT.
+034700     EXIT.
+034800
+034900 2310-COMPUTE-AREA.
+035000     EVALUATE MT-SHAPE-TYPE
+035100         WHEN "CIRCLE"
+035200             COMPUTE WS-RESULT-VALUE =
+035300                 WS-MATH-PI * MT-DIM1 * MT-DIM1
+035400         WHEN "RECTANGLE"
+035500             COMPUTE WS-RESULT-VALUE = MT-DIM1 * MT-DIM2
+035600         WHEN "TRIANGLE"
+035700             COMPUTE WS-RESULT-VALUE = 0.5 * MT-DIM1 * MT-DIM2
+035800     END-EVALUATE.
+035900 2310-EXIT.
+036000     EXIT.
+036100
+036200******************************************************************
+036300*    2400-WRITE-HISTORY -- REMEMBER THIS REQUEST/RESULT PAIR.
+036400******************************************************************
+036500 2400-WRITE-HISTORY.
+036600     MOVE MT-REQUEST-TYPE TO MH-REQUEST-TYPE.
+036700     MOVE MT-SHAPE-TYPE   TO MH-SHAPE-TYPE.
+036800     MOVE MT-DIM1         TO MH-DIM1.
+036900     MOVE MT-DIM2         TO MH-DIM2.
+037000     MOVE WS-RESULT-VALUE TO MH-RESULT-VALUE.
+037100     WRITE MATH-HISTORY-RECORD.
+037200 2400-EXIT.
+037300     EXIT.
+037400
+037500******************************************************************
+037600*    2500-WRITE-REPORT-LINE -- ONE LINE OF THE MATHRPT REPORT.
+037700******************************************************************
+037800 2500-WRITE-REPORT-LINE.
+037900     MOVE SPACES TO WS-REPORT-LINE.
+038000     MOVE MT-REQUEST-TYPE TO WS-RL-REQUEST-TYPE.
+038100     MOVE MT-SHAPE-TYPE   TO WS-RL-SHAPE-TYPE.
+038200     MOVE MT-DIM1         TO WS-RL-DIM1.
+038300     MOVE MT-DIM2         TO WS-RL-DIM2.
+038400     MOVE WS-RESULT-VALUE TO WS-RL-RESULT.
+038500
+038600     IF HISTORY-FOUND
+038700         MOVE "HISTORY"   TO WS-RL-SOURCE
+038800     ELSE
+038900         MOVE "COMPUTED"  TO WS-RL-SOURCE
+039000     END-IF.
+039100
+039200     IF MT-REQUEST-TYPE = "PARITY"
+039300         IF FUNCTION MOD(WS-RESULT-VALUE, 2) = 0
+039400             DISPLAY "Even Number."
+039500         ELSE
+039600             DISPLAY "Odd Number."
+039700         END-IF
+039800     END-IF.
+039900
+040000     MOVE WS-REPORT-LINE TO MATH-REPORT-RECORD.
+040100     WRITE MATH-REPORT-RECORD.
+040200 2500-EXIT.
+040300     EXIT.
+040400
+040500******************************************************************
+040600*    2600-WRITE-LEDGER -- APPEND AREA REQUESTS TO THE SHAPE
+040700*                 CALCULATION LEDGER FOR THE ESTIMATING TEAM.
+040800******************************************************************
+040900 2600-WRITE-LEDGER.
+041000     IF MT-REQUEST-TYPE = "AREA"
+041100         MOVE MT-SHAPE-TYPE   TO SL-SHAPE-TYPE
+041200         MOVE MT-DIM1         TO SL-DIM1
+041300         MOVE MT-DIM2         TO SL-DIM2
+041400         MOVE WS-RESULT-VALUE TO SL-RESULT
+041500         MOVE WS-RUN-DATE     TO SL-CALC-DATE
+041600         WRITE SHAPE-LEDGER-RECORD
+041700     END-IF.
+041800 2600-EXIT.
+041900     EXIT.
+042000
+042100******************************************************************
+042200*    2700-WRITE-CALCRES -- LAND THE RESULT IN THE SHARED
+042300*                 CALCRES FILE FOR THE NIGHTLY RECONCILIATION.
+042400******************************************************************
+042500 2700-WRITE-CALCRES.
+042600     ADD 1 TO WS-SEQ-NO.
+042700
+042800     MOVE WS-RUN-DATE     TO CR-RUN-DATE.
+042900     MOVE "MATH"          TO CR-PROGRAM-ID.
+043000     MOVE WS-SEQ-NO       TO CR-SEQ-NO.
+043100     MOVE MT-REQUEST-TYPE TO CR-RESULT-TYPE.
+043200     MOVE WS-RESULT-VALUE TO CR-RESULT-VALUE.
+043300     MOVE WS-RESULT-VALUE TO CR-EXPECTED-VALUE.
+043400     WRITE CALC-RESULTS-RECORD
+043500         INVALID KEY
+043600             REWRITE CALC-RESULTS-RECORD
+043700     END-WRITE.
+043710
+043720     ADD 1               TO WS-CALCRES-COUNT.
+043730     ADD WS-RESULT-VALUE TO WS-CALCRES-TOTAL.
+043800 2700-EXIT.
+043900     EXIT.
+044000
+044100 2900-READ-TRANSACTION.
+044200     READ MATH-TRANSACTION-FILE
+044300         AT END
+044400             MOVE "Y" TO WS-EOF-SW
+044500     END-READ.
+044600 2900-EXIT.
+044700     EXIT.
+044800
+044900******************************************************************
+045000*    9000-TERMINATE -- STAMP JOB-END, WRITE THE AUDIT RECORD
+045100*                 AND CLOSE THE FILES.
+045200******************************************************************
+045300 9000-TERMINATE.
+045310     PERFORM 9500-WRITE-CALCRES-TRAILER THRU 9500-EXIT.
+045320
+045400     CLOSE MATH-TRANSACTION-FILE MATH-REPORT-FILE
+045500         MATH-HISTORY-FILE SHAPE-LEDGER-FILE
+045600         CALC-RESULTS-FILE ERROR-LOG-FILE.
+045700
+045800     MOVE "STAMP" TO CLK-FUNCTION.
+045900     MOVE "MATH"  TO CLK-PROGRAM-ID.
+046000     MOVE "END"   TO CLK-EVENT.
+046100     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+046200     MOVE CLK-RETURN-TIME TO WS-JOB-END-TIME.
+046300
+046400     MOVE "MATH"            TO AUDIT-PROGRAM-ID.
+046500     MOVE "MATH"            TO AUDIT-JOB-ID.
+046600     MOVE WS-RUN-DATE       TO AUDIT-RUN-DATE.
+046700     MOVE WS-JOB-START-TIME TO AUDIT-START-TIME.
+046800     MOVE WS-JOB-END-TIME   TO AUDIT-END-TIME.
+046900     IF MATHTRAN-OPEN-FAILED
+046910         MOVE 0016 TO AUDIT-RETURN-CODE
+046920     ELSE IF ANY-REJECTS
+047000         MOVE 0004 TO AUDIT-RETURN-CODE
+047100     ELSE
+047200         MOVE 0000 TO AUDIT-RETURN-CODE
+047300     END-IF.
+047400     WRITE AUDIT-RECORD.
+047500
+047600     CLOSE AUDIT-LOG-FILE.
+047700
+047800     MOVE AUDIT-RETURN-CODE TO RETURN-CODE.
+047900 9000-EXIT.
+048000     EXIT.
+048100
+048110******************************************************************
+048120*    9500-WRITE-CALCRES-TRAILER -- ONE CONTROL-TOTAL RECORD
+048130*                 CARRYING THE COUNT AND SUM THIS RUN ITSELF
+048140*                 LANDED IN CALCRES, SO RECON CAN RE-TALLY THE
+048150*                 DETAIL RECORDS AND COMPARE ITS OWN COUNT/SUM
+048160*                 AGAINST A VALUE THAT WASN'T DERIVED FROM THE
+048170*                 SAME READ RECON IS CHECKING.
+048180******************************************************************
+048190 9500-WRITE-CALCRES-TRAILER.
+048200     MOVE WS-RUN-DATE        TO CR-RUN-DATE.
+048210     MOVE "MATH"             TO CR-PROGRAM-ID.
+048220     MOVE 999999             TO CR-SEQ-NO.
+048230     MOVE "CTLTOTAL"         TO CR-RESULT-TYPE.
+048240     MOVE WS-CALCRES-COUNT   TO CR-RESULT-VALUE.
+048250     MOVE WS-CALCRES-TOTAL   TO CR-EXPECTED-VALUE.
+048260     WRITE CALC-RESULTS-RECORD
+048270         INVALID KEY
+048280             REWRITE CALC-RESULTS-RECORD
+048290     END-WRITE.
+048300 9500-EXIT.
+048310     EXIT.
+048320
+048400 END PROGRAM MATH.
