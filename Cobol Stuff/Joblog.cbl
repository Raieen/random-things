@@ -0,0 +1,201 @@
+000100******************************************************************
+000200*    PROGRAM-ID:  JOBLOG
+000300*    AUTHOR    :  J. R. PRATHER
+000400*    INSTALL.  :  ESTIMATING SYSTEMS
+000500*    DATE-WRTN :  07/16/18
+000600*    PURPOSE   :  DAILY JOB-LOG REPORT.  READS THE SHARED
+000700*                 AUDITLOG FILE THAT FIBONACCI AND MATH EACH
+000800*                 APPEND A RECORD TO AT GOBACK AND PRINTS ONE
+000900*                 LINE PER RUN SO OPERATIONS HAS A SINGLE PLACE
+001000*                 TO SEE WHAT RAN LAST NIGHT, HOW LONG IT TOOK,
+001100*                 AND WHETHER IT CAME BACK CLEAN.
+001200*    TECTONICS :  cobc
+001300*------------------------------------------------------------------
+001400*    MOD LOG:
+001500*    DATE       INIT  DESCRIPTION
+001600*    07/16/18   JRP   ORIGINAL PROGRAM.
+001650*    08/13/18   JRP   AUDITLOG IS OPENED EXTEND BY FIBONACCI AND
+001660*                     MATH, SO IT ACCUMULATES EVERY RUN EVER MADE,
+001670*                     NOT JUST TODAY'S -- BUT JOBLOG WAS PRINTING
+001680*                     AND TOTALING EVERY RECORD IN THE FILE WITH NO
+001690*                     DATE FILTER, SO EACH NIGHT'S REPORT RE-LISTED
+001691*                     THE ENTIRE RUN HISTORY INSTEAD OF JUST LAST
+001692*                     NIGHT'S RUNS.  JOBLOG NOW STAMPS TODAY'S DATE
+001693*                     THROUGH CLOCK AT STARTUP AND SKIPS ANY
+001694*                     AUDITLOG RECORD WHOSE AUDIT-RUN-DATE DOESN'T
+001695*                     MATCH, BOTH ON THE PRINTED REPORT AND IN THE
+001696*                     RUN/FAIL TOTALS.  CORRECTED THE PURPOSE NOTE
+001697*                     ABOVE -- CLOCK DOES NOT WRITE AUDITLOG, ONLY
+001698*                     FIBONACCI AND MATH DO.  CHANGED GOBACK TO
+001699*                     STOP RUN AT JOB END -- JOBLOG IS A STANDALONE
+001699*                    BATCH MAIN, NOT A CALLED SUBPROGRAM.
+001700******************************************************************
+001800 IDENTIFICATION DIVISION.
+001900 PROGRAM-ID. JOBLOG.
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+002400         ORGANIZATION IS LINE SEQUENTIAL
+002500         FILE STATUS IS WS-AUDITLOG-STATUS.
+002600
+002700     SELECT JOB-LOG-REPORT-FILE ASSIGN TO "JOBRPT"
+002800         ORGANIZATION IS LINE SEQUENTIAL
+002900         FILE STATUS IS WS-JOBRPT-STATUS.
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  AUDIT-LOG-FILE
+003300     LABEL RECORD IS STANDARD.
+003400 COPY AUDITREC.
+003500
+003600 FD  JOB-LOG-REPORT-FILE
+003700     LABEL RECORD IS STANDARD.
+003800 01  JOB-LOG-REPORT-RECORD           PIC X(80).
+003900
+004000 WORKING-STORAGE SECTION.
+004100 01  WS-AUDITLOG-STATUS              PIC X(02) VALUE "00".
+004200 01  WS-JOBRPT-STATUS                PIC X(02) VALUE "00".
+004300
+004400 01  WS-SWITCHES.
+004500     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+004600         88  END-OF-AUDITLOG         VALUE "Y".
+004700
+004800 01  WS-RUN-COUNT                    PIC 9(06) VALUE 0.
+004900 01  WS-FAIL-COUNT                   PIC 9(06) VALUE 0.
+005000 01  WS-ELAPSED-TIME                 PIC S9(06) VALUE 0.
+005010 01  WS-TODAY-DATE                   PIC 9(08) VALUE 0.
+005020
+005030 COPY CLOCKLNK REPLACING CLOCK-LINKAGE BY WS-CLOCK-LINKAGE.
+005100
+005200 01  WS-REPORT-LINE.
+005300     05  FILLER                      PIC X(01) VALUE SPACE.
+005400     05  RL-PROGRAM-ID               PIC X(08).
+005500     05  FILLER                      PIC X(02) VALUE SPACE.
+005600     05  RL-JOB-ID                   PIC X(08).
+005700     05  FILLER                      PIC X(02) VALUE SPACE.
+005800     05  RL-RUN-DATE                 PIC 9(08).
+005900     05  FILLER                      PIC X(02) VALUE SPACE.
+006000     05  RL-START-TIME               PIC 9(06).
+006100     05  FILLER                      PIC X(01) VALUE SPACE.
+006200     05  RL-END-TIME                 PIC 9(06).
+006300     05  FILLER                      PIC X(02) VALUE SPACE.
+006400     05  RL-ELAPSED                  PIC ZZZZZ9.
+006500     05  FILLER                      PIC X(02) VALUE SPACE.
+006600     05  RL-RETURN-CODE              PIC 9(04).
+006700     05  FILLER                      PIC X(02) VALUE SPACE.
+006800     05  RL-STATUS-TEXT              PIC X(08).
+006900
+007000 01  WS-HEADING-LINE-1               PIC X(80) VALUE
+007100     " PROGRAM-ID  JOB-ID    RUN-DATE  START   END     ELAPSED  RC
+007200-    "   STATUS".
+007300
+007400 01  WS-TOTAL-LINE.
+007500     05  FILLER                      PIC X(01) VALUE SPACE.
+007600     05  FILLER                      PIC X(20) VALUE
+007700         "TOTAL RUNS REPORTED:".
+007800     05  TL-RUN-COUNT                PIC ZZZZZ9.
+007900     05  FILLER                      PIC X(04) VALUE SPACE.
+008000     05  FILLER                      PIC X(20) VALUE
+008100         "RUNS WITH BAD RC   :".
+008200     05  TL-FAIL-COUNT               PIC ZZZZZ9.
+008300
+008400******************************************************************
+008500 PROCEDURE DIVISION.
+008600 0000-MAINLINE.
+008700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008800     PERFORM 2000-PROCESS-AUDIT-RECORD THRU 2000-EXIT
+008900         UNTIL END-OF-AUDITLOG.
+009000     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+009100     STOP RUN.
+009200
+009300******************************************************************
+009400*    1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADING
+009500******************************************************************
+009600 1000-INITIALIZE.
+009610     MOVE "STAMP"  TO CLK-FUNCTION.
+009620     MOVE "JOBLOG" TO CLK-PROGRAM-ID.
+009630     MOVE "START"  TO CLK-EVENT.
+009640     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+009650     MOVE CLK-RETURN-DATE TO WS-TODAY-DATE.
+009660
+009700     OPEN OUTPUT JOB-LOG-REPORT-FILE.
+009750     WRITE JOB-LOG-REPORT-RECORD FROM WS-HEADING-LINE-1.
+009800
+010100     OPEN INPUT AUDIT-LOG-FILE.
+010200     IF WS-AUDITLOG-STATUS NOT = "00"
+010300         DISPLAY "JOBLOG: CANNOT OPEN AUDITLOG, STATUS = "
+010350             WS-AUDITLOG-STATUS
+010400         MOVE "Y" TO WS-EOF-SW
+010450         GO TO 1000-EXIT
+010500     END-IF.
+010700
+010800     PERFORM 2900-READ-AUDITLOG.
+010900 1000-EXIT.
+011000     EXIT.
+011100
+011200******************************************************************
+011300*    2000-PROCESS-AUDIT-RECORD -- FORMAT ONE RUN ONTO THE REPORT
+011400******************************************************************
+011500 2000-PROCESS-AUDIT-RECORD.
+011510     IF AUDIT-RUN-DATE NOT = WS-TODAY-DATE
+011520         PERFORM 2900-READ-AUDITLOG
+011530         GO TO 2000-EXIT
+011540     END-IF.
+011600     ADD 1 TO WS-RUN-COUNT.
+011700
+011800     MOVE SPACES TO WS-REPORT-LINE.
+011900     MOVE AUDIT-PROGRAM-ID   TO RL-PROGRAM-ID.
+012000     MOVE AUDIT-JOB-ID       TO RL-JOB-ID.
+012100     MOVE AUDIT-RUN-DATE     TO RL-RUN-DATE.
+012200     MOVE AUDIT-START-TIME   TO RL-START-TIME.
+012300     MOVE AUDIT-END-TIME     TO RL-END-TIME.
+012400     MOVE AUDIT-RETURN-CODE  TO RL-RETURN-CODE.
+012500
+012600     COMPUTE WS-ELAPSED-TIME =
+012700         AUDIT-END-TIME - AUDIT-START-TIME.
+012800     IF WS-ELAPSED-TIME < 0
+012900         ADD 240000 TO WS-ELAPSED-TIME
+013000     END-IF.
+013100     MOVE WS-ELAPSED-TIME TO RL-ELAPSED.
+013200
+013300     IF AUDIT-RETURN-CODE = 0000
+013400         MOVE "CLEAN"    TO RL-STATUS-TEXT
+013450     ELSE
+013480         MOVE "WARNING"  TO RL-STATUS-TEXT
+013600         ADD 1 TO WS-FAIL-COUNT
+013700     END-IF.
+013800
+013900     WRITE JOB-LOG-REPORT-RECORD FROM WS-REPORT-LINE.
+014000
+014100     PERFORM 2900-READ-AUDITLOG.
+014200 2000-EXIT.
+014300     EXIT.
+014400
+014500******************************************************************
+014600*    2900-READ-AUDITLOG -- SHARED READ/EOF PARAGRAPH
+014700******************************************************************
+014800 2900-READ-AUDITLOG.
+014900     READ AUDIT-LOG-FILE
+015000         AT END
+015100             MOVE "Y" TO WS-EOF-SW
+015200     END-READ.
+015300 2900-EXIT.
+015400     EXIT.
+015500
+015600******************************************************************
+015700*    3000-TERMINATE -- WRITE TOTALS AND CLOSE FILES
+015800******************************************************************
+015900 3000-TERMINATE.
+016000     MOVE WS-RUN-COUNT  TO TL-RUN-COUNT.
+016100     MOVE WS-FAIL-COUNT TO TL-FAIL-COUNT.
+016200     WRITE JOB-LOG-REPORT-RECORD FROM WS-TOTAL-LINE.
+016300
+016400     CLOSE AUDIT-LOG-FILE.
+016500     CLOSE JOB-LOG-REPORT-FILE.
+016600
+016700     DISPLAY "JOBLOG: " WS-RUN-COUNT " RUN(S) REPORTED, "
+016800         WS-FAIL-COUNT " WITH A NON-ZERO RETURN CODE.".
+016900 3000-EXIT.
+017000     EXIT.
+017100
+017200 END PROGRAM JOBLOG.
