@@ -1,27 +1,393 @@
-      ******************************************************************
-      * Author:
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FIBONACCI.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 FIB-TERM PIC 9(38) VALUE 0.
-       01 FIB-LAST PIC 9(38) VALUE 0.
-       01 FIB-CURRENT PIC 9(38) VALUE 1.
-       01 FIB-TEMP PIC 9(38).
-       PROCEDURE DIVISION.
-       FIB.
-           DISPLAY " " FIB-CURRENT
-           SET FIB-TEMP TO FIB-LAST
-
-           SET FIB-LAST TO FIB-CURRENT
-
-           COMPUTE FIB-CURRENT = FIB-CURRENT + FIB-TEMP
-           ADD 1 To FIB-TERM
-       PERFORM FIB UNTIL FIB-TERM=50
-       STOP RUN.
-       END PROGRAM FIBONACCI.
+000100******************************************************************
+000200*    PROGRAM-ID:  FIBONACCI
+000300*    AUTHOR    :  J. R. PRATHER
+000400*    INSTALL.  :  ESTIMATING SYSTEMS
+000500*    DATE-WRTN :  06/14/18
+000600*    PURPOSE   :  BUILDS A FIBONACCI SEQUENCE OF OPERATOR-SUPPLIED
+000700*                 LENGTH FOR SIZING GROWTH/AMORTIZATION SCHEDULES.
+000800*                 WRITES THE SEQUENCE TO FIBOUT, A RUN SUMMARY TO
+000900*                 THE CONSOLE, AND LANDS EACH TERM IN THE SHARED
+001000*                 CALCRES FILE FOR RECONCILIATION.
+001100*    TECTONICS :  cobc
+001200*------------------------------------------------------------------
+001300*    MOD LOG:
+001400*    DATE       INIT  DESCRIPTION
+001500*    06/14/18   JRP   ORIGINAL PROGRAM - FIXED AT 50 TERMS,
+001600*                     CONSOLE DISPLAY ONLY.
+001700*    06/22/18   JRP   TERM COUNT NOW READ FROM THE CONSOLE AT
+001800*                     RUN TIME INSTEAD OF BEING HARDCODED, WITH
+001900*                     THE PARMFILE DEFAULT USED WHEN THE
+002000*                     OPERATOR ENTERS ZERO.  SEQUENCE IS NOW
+002100*                     ALSO WRITTEN TO FIBOUT AND CALCRES, WITH AN
+002200*                     OVERFLOW GUARD ON FIB-CURRENT AND AN
+002300*                     END-OF-RUN SUMMARY.
+002400*    07/02/18   JRP   ADDED CLOCK CALLS TO STAMP JOB-START AND
+002500*                     JOB-END, AND AN AUDITLOG RECORD AT GOBACK.
+002550*    08/06/18   JRP   LOWERED THE OVERFLOW THRESHOLD -- IT WAS
+002560*                     CHECKED AFTER THE TERM WAS ALREADY WRITTEN,
+002570*                     SO A TERM THAT PASSED IT COULD STILL BLOW
+002580*                     PAST PIC 9(38) ON THE NEXT UNCHECKED ADD.
+002590*                     ADDED A CAPACITY GUARD SO A TERM TOO BIG
+002600*                     FOR THE NOW-NARROWER CALCRES FIELDS IS
+002610*                     ERRLOGGED INSTEAD OF LANDED TRUNCATED, AND
+002620*                     A CALCRES CONTROL-TOTAL TRAILER RECORD SO
+002630*                     RECON HAS A GENUINE EXPECTED VALUE TO
+002640*                     RECONCILE AGAINST.  ALSO SKIPS THE CONSOLE
+002650*                     TERM-COUNT PROMPT WHEN STREAM PASSES
+002660*                     "UNATTENDED" ON THE COMMAND LINE SO THE
+002670*                     OVERNIGHT STREAM DOESN'T BLOCK ON A CONSOLE
+002680*                     READ.
+002690******************************************************************
+002700 IDENTIFICATION DIVISION.
+002800 PROGRAM-ID. FIBONACCI.
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT FIBONACCI-OUTPUT-FILE ASSIGN TO "FIBOUT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-FIBOUT-STATUS.
+003500
+003600     SELECT PARAMETER-FILE ASSIGN TO "PARMFILE"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-PARMFILE-STATUS.
+003900
+004000     SELECT CALC-RESULTS-FILE ASSIGN TO "CALCRES"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS CR-KEY
+004400         FILE STATUS IS WS-CALCRES-STATUS.
+004500
+004600     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+004700         ORGANIZATION IS LINE SEQUENTIAL
+004800         FILE STATUS IS WS-ERRLOG-STATUS.
+004900
+005000     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+005100         ORGANIZATION IS LINE SEQUENTIAL
+005200         FILE STATUS IS WS-AUDITLOG-STATUS.
+005300 DATA DIVISION.
+005400 FILE SECTION.
+005500 FD  FIBONACCI-OUTPUT-FILE
+005600     LABEL RECORD IS STANDARD.
+005700 01  FIBOUT-RECORD.
+005800     05  FO-TERM-NO                  PIC 9(06).
+005900     05  FILLER                      PIC X(02)   VALUE SPACES.
+006000     05  FO-TERM-VALUE               PIC 9(38).
+006100
+006200 FD  PARAMETER-FILE
+006300     LABEL RECORD IS STANDARD.
+006400 COPY PARMREC.
+006500
+006600 FD  CALC-RESULTS-FILE.
+006700 COPY CALCRES.
+006800
+006900 FD  ERROR-LOG-FILE
+007000     LABEL RECORD IS STANDARD.
+007100 COPY ERRLOGRC.
+007200
+007300 FD  AUDIT-LOG-FILE
+007400     LABEL RECORD IS STANDARD.
+007500 COPY AUDITREC.
+007600
+007700 WORKING-STORAGE SECTION.
+007800 01  WS-FIBOUT-STATUS            PIC X(02) VALUE "00".
+007900 01  WS-PARMFILE-STATUS          PIC X(02) VALUE "00".
+008000 01  WS-CALCRES-STATUS           PIC X(02) VALUE "00".
+008100 01  WS-ERRLOG-STATUS            PIC X(02) VALUE "00".
+008200 01  WS-AUDITLOG-STATUS          PIC X(02) VALUE "00".
+008300
+008400 01  FIB-TERM                    PIC 9(38) VALUE 0.
+008500 01  FIB-LAST                    PIC 9(38) VALUE 0.
+008600 01  FIB-CURRENT                 PIC 9(38) VALUE 1.
+008700 01  FIB-TEMP                    PIC 9(38).
+008800 01  FIB-SUM                     PIC 9(38) VALUE 0.
+008850 01  FIB-LAST-TERM-VALUE         PIC 9(38) VALUE 0.
+008900 01  FIB-TERM-LIMIT              PIC 9(38) VALUE 0.
+008910 01  WS-CALCRES-MAX-VALUE        PIC 9(33) VALUE
+008920         999999999999999999999999999999999.
+008930 01  WS-CALCRES-COUNT            PIC 9(06) VALUE 0.
+008940 01  WS-CALCRES-TOTAL            PIC S9(33)V9(5) VALUE 0.
+009000
+009100 01  WS-SWITCHES.
+009200     05  WS-OVERFLOW-SW          PIC X(01) VALUE "N".
+009300         88  OVERFLOW-DETECTED   VALUE "Y".
+009310     05  WS-UNATTENDED-SW        PIC X(01) VALUE "N".
+009320         88  UNATTENDED-RUN      VALUE "Y".
+009400
+009500 01  WS-OVERFLOW-THRESHOLD       PIC 9(38) VALUE
+009600         55000000000000000000000000000000000000.
+009700
+009800 01  WS-DEFAULT-TERM-LIMIT       PIC 9(38) VALUE 50.
+009810 01  WS-RUN-MODE-PARM            PIC X(10) VALUE SPACES.
+009900 01  WS-RUN-DATE                 PIC 9(08).
+010000 01  WS-RUN-TIME                 PIC 9(06).
+010100 01  WS-JOB-START-TIME           PIC 9(06).
+010200 01  WS-JOB-END-TIME             PIC 9(06).
+010300
+010400 COPY CLOCKLNK REPLACING CLOCK-LINKAGE BY WS-CLOCK-LINKAGE.
+010600
+010700 PROCEDURE DIVISION.
+010800 0000-MAINLINE.
+010900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+011000     PERFORM 2000-GET-TERM-LIMIT THRU 2000-EXIT.
+011100     PERFORM 3000-BUILD-SEQUENCE THRU 3000-EXIT
+011200         UNTIL FIB-TERM = FIB-TERM-LIMIT
+011300         OR OVERFLOW-DETECTED.
+011400     PERFORM 4000-SUMMARIZE THRU 4000-EXIT.
+011500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+011600     STOP RUN.
+011700
+011800******************************************************************
+011900*    1000-INITIALIZE -- STAMP JOB-START AND OPEN THE FILES
+012000******************************************************************
+012100 1000-INITIALIZE.
+012200     MOVE "STAMP"   TO CLK-FUNCTION.
+012300     MOVE "FIBONAC" TO CLK-PROGRAM-ID.
+012400     MOVE "START"   TO CLK-EVENT.
+012500     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+012600     MOVE CLK-RETURN-TIME TO WS-JOB-START-TIME.
+012700     MOVE CLK-RETURN-TIME TO WS-RUN-TIME.
+012800     MOVE CLK-RETURN-DATE TO WS-RUN-DATE.
+012900
+013000     OPEN OUTPUT FIBONACCI-OUTPUT-FILE.
+013100     OPEN I-O CALC-RESULTS-FILE.
+013200     IF WS-CALCRES-STATUS = "35"
+013300         OPEN OUTPUT CALC-RESULTS-FILE
+013400         CLOSE CALC-RESULTS-FILE
+013500         OPEN I-O CALC-RESULTS-FILE
+013600     END-IF.
+013700
+013800     OPEN EXTEND ERROR-LOG-FILE.
+013900     IF WS-ERRLOG-STATUS = "05" OR WS-ERRLOG-STATUS = "35"
+014000         OPEN OUTPUT ERROR-LOG-FILE
+014100     END-IF.
+014200
+014300     OPEN EXTEND AUDIT-LOG-FILE.
+014400     IF WS-AUDITLOG-STATUS = "05" OR WS-AUDITLOG-STATUS = "35"
+014500         OPEN OUTPUT AUDIT-LOG-FILE
+014600     END-IF.
+014700 1000-EXIT.
+014800     EXIT.
+014900
+015000******************************************************************
+015100*    2000-GET-TERM-LIMIT -- RUN-TIME TERM COUNT, DEFAULTING TO
+015200*                 THE PARMFILE VALUE WHEN THE OPERATOR ENTERS
+015300*                 ZERO (E.G. A BLANK PARAMETER CARD), OR ALWAYS
+015400*                 WHEN RUN UNATTENDED FROM THE OVERNIGHT STREAM.
+015450******************************************************************
+015500 2000-GET-TERM-LIMIT.
+015510     PERFORM 2050-GET-RUN-MODE THRU 2050-EXIT.
+015600     PERFORM 2100-READ-PARMFILE THRU 2100-EXIT.
+015610
+015620     IF UNATTENDED-RUN
+015630         MOVE WS-DEFAULT-TERM-LIMIT TO FIB-TERM-LIMIT
+015640         GO TO 2000-EXIT
+015650     END-IF.
+015700
+015800     DISPLAY "HOW MANY TERMS? (0 = USE PARMFILE DEFAULT)".
+015900     ACCEPT FIB-TERM-LIMIT.
+016000
+016100     IF FIB-TERM-LIMIT = 0
+016200         MOVE WS-DEFAULT-TERM-LIMIT TO FIB-TERM-LIMIT
+016300     END-IF.
+016400 2000-EXIT.
+016500     EXIT.
+016510
+016520******************************************************************
+016530*    2050-GET-RUN-MODE -- A COMMAND-LINE ARGUMENT OF "UNATTENDED"
+016540*                 (AS STREAM PASSES WHEN IT RUNS THIS AS ONE STEP
+016550*                 OF THE OVERNIGHT BATCH STREAM) BYPASSES THE
+016560*                 CONSOLE PROMPT BELOW SO THE STREAM ISN'T LEFT
+016570*                 WAITING ON OPERATOR INPUT THAT WILL NEVER COME.
+016580*                 A STANDALONE SUBMISSION WITH NO ARGUMENT STILL
+016590*                 GETS THE INTERACTIVE PROMPT.
+016600******************************************************************
+016610 2050-GET-RUN-MODE.
+016620     DISPLAY 1 UPON ARGUMENT-NUMBER.
+016630     ACCEPT WS-RUN-MODE-PARM FROM ARGUMENT-VALUE
+016640         ON EXCEPTION
+016650             MOVE SPACES TO WS-RUN-MODE-PARM
+016660     END-ACCEPT.
+016670
+016680     IF WS-RUN-MODE-PARM = "UNATTENDED"
+016690         MOVE "Y" TO WS-UNATTENDED-SW
+016700     END-IF.
+016710 2050-EXIT.
+016720     EXIT.
+016730
+016740 2100-READ-PARMFILE.
+016800     OPEN INPUT PARAMETER-FILE.
+016900     IF WS-PARMFILE-STATUS NOT = "00"
+017000         GO TO 2100-EXIT
+017100     END-IF.
+017200
+017300     PERFORM UNTIL WS-PARMFILE-STATUS = "10"
+017400         READ PARAMETER-FILE
+017500             AT END
+017600                 MOVE "10" TO WS-PARMFILE-STATUS
+017700             NOT AT END
+017800                 IF PARM-NAME = "FIBLIMIT"
+017900                     COMPUTE WS-DEFAULT-TERM-LIMIT =
+018000                         FUNCTION NUMVAL(PARM-VALUE)
+018100                 END-IF
+018200         END-READ
+018300     END-PERFORM.
+018400
+018500     CLOSE PARAMETER-FILE.
+018600 2100-EXIT.
+018700     EXIT.
+018800
+018900******************************************************************
+019000*    3000-BUILD-SEQUENCE -- ONE FIBONACCI TERM, WITH AN OVERFLOW
+019100*                 CHECK BEFORE FIB-CURRENT IS ALLOWED TO GROW
+019200*                 PAST WHAT PIC 9(38) CAN HOLD.
+019300******************************************************************
+019400 3000-BUILD-SEQUENCE.
+019500     DISPLAY " " FIB-CURRENT.
+019600     MOVE FIB-CURRENT TO FIB-LAST-TERM-VALUE.
+019700     ADD 1 TO FIB-TERM.
+019800     ADD FIB-CURRENT TO FIB-SUM.
+019900     MOVE SPACES TO FIBOUT-RECORD.
+019950     MOVE FIB-TERM TO FO-TERM-NO.
+020000     MOVE FIB-CURRENT TO FO-TERM-VALUE.
+020100     WRITE FIBOUT-RECORD.
+020200
+020300     PERFORM 3500-WRITE-CALCRES THRU 3500-EXIT.
+020400
+020500     IF FIB-CURRENT > WS-OVERFLOW-THRESHOLD
+020600         PERFORM 3900-OVERFLOW-WARNING THRU 3900-EXIT
+020700         GO TO 3000-EXIT
+020800     END-IF.
+020900
+021000     MOVE FIB-LAST TO FIB-TEMP.
+021100     MOVE FIB-CURRENT TO FIB-LAST.
+021200     COMPUTE FIB-CURRENT = FIB-CURRENT + FIB-TEMP.
+021300 3000-EXIT.
+021400     EXIT.
+021500
+021600 3500-WRITE-CALCRES.
+021610     IF FIB-CURRENT > WS-CALCRES-MAX-VALUE
+021620         PERFORM 3600-LOG-CALCRES-CAPACITY THRU 3600-EXIT
+021630         GO TO 3500-EXIT
+021640     END-IF.
+021650
+021700     MOVE WS-RUN-DATE   TO CR-RUN-DATE.
+021800     MOVE "FIBONAC"     TO CR-PROGRAM-ID.
+021900     MOVE FIB-TERM      TO CR-SEQ-NO.
+022000     MOVE "FIBTERM"     TO CR-RESULT-TYPE.
+022100     MOVE FIB-CURRENT   TO CR-RESULT-VALUE.
+022200     MOVE FIB-CURRENT   TO CR-EXPECTED-VALUE.
+022300     WRITE CALC-RESULTS-RECORD
+022400         INVALID KEY
+022500             REWRITE CALC-RESULTS-RECORD
+022600     END-WRITE.
+022610
+022620     ADD 1         TO WS-CALCRES-COUNT.
+022630     ADD FIB-CURRENT TO WS-CALCRES-TOTAL.
+022700 3500-EXIT.
+022800     EXIT.
+022810
+022820******************************************************************
+022830*    3600-LOG-CALCRES-CAPACITY -- A TERM TOO BIG FOR THE CALCRES
+022840*                 RESULT FIELDS (PIC S9(33)V9(5)) IS ERRLOGGED
+022850*                 INSTEAD OF BEING LANDED TRUNCATED.  THE TERM
+022860*                 STILL GOES TO FIBOUT AND THE CONSOLE -- ONLY
+022870*                 THE CALCRES/RECONCILIATION SIDE SKIPS IT.
+022880******************************************************************
+022890 3600-LOG-CALCRES-CAPACITY.
+022900     MOVE "FIBONAC"      TO ERR-PROGRAM-ID.
+022910     MOVE "FIB-CURRENT"  TO ERR-FIELD-NAME.
+022920     MOVE FIB-CURRENT    TO ERR-BAD-VALUE.
+022930     MOVE "TERM EXCEEDS CALCRES CAPACITY - NOT LANDED IN CALCRES"
+022940         TO ERR-MESSAGE.
+022950     MOVE WS-RUN-DATE    TO ERR-RUN-DATE.
+022960     MOVE WS-RUN-TIME    TO ERR-TIME.
+022970     WRITE ERR-LOG-RECORD.
+022980 3600-EXIT.
+022990     EXIT.
+023000
+023010 3900-OVERFLOW-WARNING.
+023100     MOVE "Y" TO WS-OVERFLOW-SW.
+023200     DISPLAY "FIBONACCI: FIB-CURRENT IS APPROACHING THE PIC "
+023300         "9(38) CAPACITY OF THIS FIELD -- STOPPING AT TERM "
+023400         FIB-TERM " RATHER THAN TRUNCATE THE RESULT.".
+023500
+023600     MOVE "FIBONAC"      TO ERR-PROGRAM-ID.
+023700     MOVE "FIB-CURRENT"  TO ERR-FIELD-NAME.
+023800     MOVE FIB-CURRENT    TO ERR-BAD-VALUE.
+023900     MOVE "VALUE APPROACHING PIC 9(38) CAPACITY - RUN STOPPED"
+024000         TO ERR-MESSAGE.
+024100     MOVE WS-RUN-DATE    TO ERR-RUN-DATE.
+024200     MOVE WS-RUN-TIME    TO ERR-TIME.
+024300     WRITE ERR-LOG-RECORD.
+024400 3900-EXIT.
+024500     EXIT.
+024600
+024700******************************************************************
+024800*    4000-SUMMARIZE -- END-OF-RUN TOTALS FOR THE CONSOLE
+024900******************************************************************
+025000 4000-SUMMARIZE.
+025100     DISPLAY "------------------------------------------------".
+025200     DISPLAY "FIBONACCI RUN SUMMARY".
+025300     DISPLAY "  TERMS PRODUCED  : " FIB-TERM.
+025400     DISPLAY "  FINAL TERM VALUE: " FIB-LAST-TERM-VALUE.
+025500     DISPLAY "  SUM OF ALL TERMS: " FIB-SUM.
+025600     DISPLAY "------------------------------------------------".
+025700 4000-EXIT.
+025800     EXIT.
+025900
+026000******************************************************************
+026100*    9000-TERMINATE -- STAMP JOB-END, WRITE THE AUDIT RECORD
+026200*                 AND CLOSE THE FILES
+026300******************************************************************
+026400 9000-TERMINATE.
+026410     PERFORM 9500-WRITE-CALCRES-TRAILER THRU 9500-EXIT.
+026420
+026500     CLOSE FIBONACCI-OUTPUT-FILE CALC-RESULTS-FILE ERROR-LOG-FILE.
+026600
+026700     MOVE "STAMP"   TO CLK-FUNCTION.
+026800     MOVE "FIBONAC" TO CLK-PROGRAM-ID.
+026900     MOVE "END"     TO CLK-EVENT.
+027000     CALL "CLOCK" USING WS-CLOCK-LINKAGE.
+027100     MOVE CLK-RETURN-TIME TO WS-JOB-END-TIME.
+027200
+027300     MOVE "FIBONAC"         TO AUDIT-PROGRAM-ID.
+027400     MOVE "FIBONAC"         TO AUDIT-JOB-ID.
+027500     MOVE WS-RUN-DATE       TO AUDIT-RUN-DATE.
+027600     MOVE WS-JOB-START-TIME TO AUDIT-START-TIME.
+027700     MOVE WS-JOB-END-TIME   TO AUDIT-END-TIME.
+027800     IF OVERFLOW-DETECTED
+027900         MOVE 0004 TO AUDIT-RETURN-CODE
+028000     ELSE
+028100         MOVE 0000 TO AUDIT-RETURN-CODE
+028200     END-IF.
+028300     WRITE AUDIT-RECORD.
+028400
+028500     CLOSE AUDIT-LOG-FILE.
+028600
+028700     MOVE AUDIT-RETURN-CODE TO RETURN-CODE.
+028800 9000-EXIT.
+028900     EXIT.
+029000
+029010******************************************************************
+029020*    9500-WRITE-CALCRES-TRAILER -- ONE CONTROL-TOTAL RECORD
+029030*                 CARRYING THE COUNT AND SUM THIS RUN ITSELF
+029040*                 LANDED IN CALCRES, SO RECON CAN RE-TALLY THE
+029050*                 DETAIL RECORDS AND COMPARE ITS OWN COUNT/SUM
+029060*                 AGAINST A VALUE THAT WASN'T DERIVED FROM THE
+029070*                 SAME READ RECON IS CHECKING.
+029080******************************************************************
+029090 9500-WRITE-CALCRES-TRAILER.
+029100     MOVE WS-RUN-DATE        TO CR-RUN-DATE.
+029110     MOVE "FIBONAC"          TO CR-PROGRAM-ID.
+029120     MOVE 999999             TO CR-SEQ-NO.
+029130     MOVE "CTLTOTAL"         TO CR-RESULT-TYPE.
+029140     MOVE WS-CALCRES-COUNT   TO CR-RESULT-VALUE.
+029150     MOVE WS-CALCRES-TOTAL   TO CR-EXPECTED-VALUE.
+029160     WRITE CALC-RESULTS-RECORD
+029170         INVALID KEY
+029180             REWRITE CALC-RESULTS-RECORD
+029190     END-WRITE.
+029200 9500-EXIT.
+029210     EXIT.
+029220
+029300 END PROGRAM FIBONACCI.
