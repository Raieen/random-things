@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:  CHKPTREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE CHKPTLOG RESTART FILE.
+000400*               CLOCK REWRITES THE SINGLE CHECKPOINT RECORD AS
+000500*               EACH STEP OF THE OVERNIGHT STREAM COMPLETES SO
+000600*               OPERATIONS CAN RESTART MID-STREAM INSTEAD OF
+000700*               FROM THE TOP AFTER AN ABEND.
+000800*------------------------------------------------------------------
+000900*    MOD LOG:
+001000*    DATE       INIT  DESCRIPTION
+001100*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  CHECKPOINT-RECORD.
+001400     05  CKPT-LAST-PROGRAM           PIC X(08).
+001500     05  CKPT-STATUS                 PIC X(08).
+001600     05  CKPT-RUN-DATE               PIC 9(08).
+001700     05  CKPT-RUN-TIME               PIC 9(06).
