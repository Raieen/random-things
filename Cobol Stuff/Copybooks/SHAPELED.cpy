@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:  SHAPELED
+000300*    PURPOSE :  RECORD LAYOUT FOR THE SHAPELED LEDGER FILE.
+000400*               EVERY AREA CALCULATION MATH PERFORMS (CIRCLE,
+000500*               RECTANGLE OR TRIANGLE) IS APPENDED HERE SO THE
+000600*               ESTIMATING TEAM HAS A RECORD OF WHAT WAS
+000700*               ESTIMATED AND WHEN.
+000800*------------------------------------------------------------------
+000900*    MOD LOG:
+001000*    DATE       INIT  DESCRIPTION
+001100*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  SHAPE-LEDGER-RECORD.
+001400     05  SL-SHAPE-TYPE               PIC X(10).
+001500     05  SL-DIM1                     PIC 9(07)V99.
+001600     05  SL-DIM2                     PIC 9(07)V99.
+001700     05  SL-RESULT                   PIC 9(09)V99.
+001800     05  SL-CALC-DATE                PIC 9(08).
