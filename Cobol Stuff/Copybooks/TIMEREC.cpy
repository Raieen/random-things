@@ -0,0 +1,16 @@
+000100******************************************************************
+000200*    COPYBOOK:  TIMEREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE TIMELOG FILE WRITTEN BY
+000400*               THE CLOCK SUBROUTINE.  ONE ROW PER JOB-START OR
+000500*               JOB-END STAMP SO ACTUAL ELAPSED RUN TIME CAN BE
+000600*               SEEN WITHOUT EYEBALLING SPOOL TIMESTAMPS.
+000700*------------------------------------------------------------------
+000800*    MOD LOG:
+000900*    DATE       INIT  DESCRIPTION
+001000*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  TIME-LOG-RECORD.
+001300     05  TL-PROGRAM-ID               PIC X(08).
+001400     05  TL-EVENT                    PIC X(05).
+001500     05  TL-RUN-DATE                 PIC 9(08).
+001600     05  TL-RUN-TIME                 PIC 9(06).
