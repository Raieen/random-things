@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK:  CLOCKLNK
+000300*    PURPOSE :  LINKAGE PARAMETERS PASSED ON THE CALL TO THE
+000400*               CLOCK TIMESTAMP SUBROUTINE.  COPY THIS INTO
+000500*               BOTH THE CALLER'S WORKING-STORAGE (TO BUILD THE
+000600*               CALL ARGUMENTS) AND CLOCK'S LINKAGE SECTION.
+000700*------------------------------------------------------------------
+000800*    CLK-FUNCTION VALUES :  STAMP  WRITE A TIMELOG ENTRY AND
+000900*                                  RETURN THE CURRENT TIME/DATE
+001000*                           CKPT   WRITE A CHKPTLOG RESTART
+001100*                                  RECORD FOR CLK-PROGRAM-ID
+001200*    CLK-EVENT VALUES    :  START  JOB-START STAMP (FUNCTION
+001300*                                  STAMP ONLY)
+001400*                           END    JOB-END STAMP (FUNCTION
+001500*                                  STAMP ONLY)
+001600*------------------------------------------------------------------
+001700*    MOD LOG:
+001800*    DATE       INIT  DESCRIPTION
+001900*    06/14/18   JRP   ORIGINAL COPYBOOK.
+002000******************************************************************
+002100 01  CLOCK-LINKAGE.
+002200     05  CLK-FUNCTION                PIC X(05).
+002300     05  CLK-PROGRAM-ID              PIC X(08).
+002400     05  CLK-EVENT                   PIC X(05).
+002500     05  CLK-RETURN-TIME             PIC 9(06).
+002600     05  CLK-RETURN-DATE             PIC 9(08).
