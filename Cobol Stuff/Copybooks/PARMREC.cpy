@@ -0,0 +1,15 @@
+000100******************************************************************
+000200*    COPYBOOK:  PARMREC
+000300*    PURPOSE :  RECORD LAYOUT FOR THE PARMFILE CONTROL FILE.
+000400*               ONE NAME/VALUE PAIR PER RECORD SO OPERATIONS CAN
+000500*               TUNE A CONSTANT (TERM LIMITS, PI, ETC.) BY
+000600*               EDITING THE FILE DIRECTLY INSTEAD OF GOING BACK
+000700*               TO DEVELOPMENT FOR A RECOMPILE.
+000800*------------------------------------------------------------------
+000900*    MOD LOG:
+001000*    DATE       INIT  DESCRIPTION
+001100*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001200******************************************************************
+001300 01  PARM-RECORD.
+001400     05  PARM-NAME                  PIC X(15).
+001500     05  PARM-VALUE                 PIC X(20).
