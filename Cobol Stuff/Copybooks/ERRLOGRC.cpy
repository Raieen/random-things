@@ -0,0 +1,26 @@
+000100******************************************************************
+000200*    COPYBOOK:  ERRLOGRC
+000300*    PURPOSE :  COMMON RECORD LAYOUT FOR THE ERRLOG EXCEPTION
+000400*               FILE.  ANY PROGRAM THAT REJECTS BAD INPUT OR
+000500*               DETECTS A COMPUTATION WARNING APPENDS ONE OF
+000600*               THESE SO SUPPORT HAS A SINGLE FILE TO REVIEW.
+000700*------------------------------------------------------------------
+000800*    MOD LOG:
+000900*    DATE       INIT  DESCRIPTION
+001000*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001010*    08/06/18   JRP   WIDENED ERR-BAD-VALUE FROM X(20) TO X(38) --
+001020*                     IT WAS TRUNCATING THE LOW-ORDER DIGITS OF
+001030*                     FIBONACCI'S PIC 9(38) OVERFLOW VALUE, THE
+001040*                     ONE NUMBER THIS LOG MOST NEEDS TO GET RIGHT.
+001050*    08/13/18   JRP   WIDENED ERR-MESSAGE FROM X(40) TO X(53) --
+001060*                     SEVERAL OF THE MESSAGE LITERALS CALLERS
+001070*                     MOVE IN WERE LONGER THAN 40 BYTES AND WERE
+001080*                     GETTING TRUNCATED ON THE WAY IN.
+001100******************************************************************
+001200 01  ERR-LOG-RECORD.
+001300     05  ERR-PROGRAM-ID              PIC X(08).
+001400     05  ERR-FIELD-NAME              PIC X(15).
+001500     05  ERR-BAD-VALUE               PIC X(38).
+001600     05  ERR-MESSAGE                 PIC X(53).
+001700     05  ERR-RUN-DATE                PIC 9(08).
+001800     05  ERR-TIME                    PIC 9(06).
