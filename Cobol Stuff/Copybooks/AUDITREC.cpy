@@ -0,0 +1,18 @@
+000100******************************************************************
+000200*    COPYBOOK:  AUDITREC
+000300*    PURPOSE :  COMMON RECORD LAYOUT FOR THE AUDITLOG FILE.
+000400*               WRITTEN BY EACH BATCH PROGRAM AT GOBACK/STOP RUN
+000500*               SO OPERATIONS HAS ONE PLACE TO SEE THAT A JOB RAN
+000600*               AND HOW IT CAME OUT.
+000700*------------------------------------------------------------------
+000800*    MOD LOG:
+000900*    DATE       INIT  DESCRIPTION
+001000*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001100******************************************************************
+001200 01  AUDIT-RECORD.
+001300     05  AUDIT-PROGRAM-ID            PIC X(08).
+001400     05  AUDIT-JOB-ID                PIC X(08).
+001500     05  AUDIT-RUN-DATE              PIC 9(08).
+001600     05  AUDIT-START-TIME            PIC 9(06).
+001700     05  AUDIT-END-TIME              PIC 9(06).
+001800     05  AUDIT-RETURN-CODE           PIC 9(04).
