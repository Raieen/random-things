@@ -0,0 +1,25 @@
+000100******************************************************************
+000200*    COPYBOOK:  MATHTRAN
+000300*    PURPOSE :  RECORD LAYOUT FOR THE MATHTRAN BATCH INPUT FILE.
+000400*               ONE RECORD PER CALCULATION REQUEST SO MATH CAN
+000500*               RUN A WHOLE NIGHT'S WORTH OF REQUESTS UNATTENDED
+000600*               INSTEAD OF ONE ACCEPT AT A TIME FROM THE CONSOLE.
+000700*------------------------------------------------------------------
+000800*    MT-REQUEST-TYPE VALUES:  AREA      MT-SHAPE-TYPE/DIM1/DIM2
+000900*                             SQRT      MT-DIM1 ONLY
+001000*                             PARITY    MT-DIM1 ONLY
+001100*    MT-SHAPE-TYPE VALUES  :  CIRCLE    MT-DIM1 = RADIUS
+001200*                             RECTANGLE MT-DIM1 = LENGTH,
+001300*                                       MT-DIM2 = WIDTH
+001400*                             TRIANGLE  MT-DIM1 = BASE,
+001500*                                       MT-DIM2 = HEIGHT
+001600*------------------------------------------------------------------
+001700*    MOD LOG:
+001800*    DATE       INIT  DESCRIPTION
+001900*    06/14/18   JRP   ORIGINAL COPYBOOK.
+002000******************************************************************
+002100 01  MATH-TRANSACTION-RECORD.
+002200     05  MT-REQUEST-TYPE             PIC X(06).
+002300     05  MT-SHAPE-TYPE               PIC X(10).
+002400     05  MT-DIM1                     PIC 9(05)V99.
+002500     05  MT-DIM2                     PIC 9(05)V99.
