@@ -0,0 +1,17 @@
+000100******************************************************************
+000200*    COPYBOOK:  MATHHIST
+000300*    PURPOSE :  RECORD LAYOUT FOR THE MATHHIST INDEXED HISTORY
+000400*               FILE.  MATH CHECKS THIS BEFORE RECOMPUTING A
+000500*               SQRT/AREA/PARITY REQUEST IT HAS ALREADY ANSWERED.
+000600*------------------------------------------------------------------
+000700*    MOD LOG:
+000800*    DATE       INIT  DESCRIPTION
+000900*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001000******************************************************************
+001100 01  MATH-HISTORY-RECORD.
+001200     05  MH-KEY.
+001300         10  MH-REQUEST-TYPE         PIC X(06).
+001400         10  MH-SHAPE-TYPE           PIC X(10).
+001500         10  MH-DIM1                 PIC 9(05)V99.
+001600         10  MH-DIM2                 PIC 9(05)V99.
+001700     05  MH-RESULT-VALUE             PIC 9(09)V9(4).
