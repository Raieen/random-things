@@ -0,0 +1,36 @@
+000100******************************************************************
+000200*    COPYBOOK:  CALCRES
+000300*    PURPOSE :  COMMON RECORD LAYOUT FOR THE CALCRES INDEXED
+000400*               FILE.  FIBONACCI AND MATH EACH LAND THEIR
+000500*               RESULTS HERE, KEYED BY RUN DATE + PROGRAM-ID +
+000600*               SEQUENCE NUMBER, SO THE NIGHTLY RECONCILIATION
+000700*               RUN (RECON) HAS ONE PLACE TO READ FROM.
+000800*------------------------------------------------------------------
+000900*    MOD LOG:
+001000*    DATE       INIT  DESCRIPTION
+001100*    06/14/18   JRP   ORIGINAL COPYBOOK.
+001110*    08/06/18   JRP   WIDENED CR-RESULT-VALUE/CR-EXPECTED-VALUE TO
+001120*                     S9(33)V9(5) -- THE MOST ROOM GNUCOBOL'S
+001130*                     38-DIGIT NUMERIC FIELD LIMIT LEAVES US, SINCE
+001140*                     FIBONACCI'S PIC 9(38) TERMS NO LONGER FIT
+001150*                     WHOLE.  A TERM PAST THIS CAPACITY IS NOW KEPT
+001160*                     OUT OF CALCRES BY THE WRITER RATHER THAN
+001170*                     LANDED HERE TRUNCATED.  ALSO ADDED THE
+001180*                     "CTLTOTAL" CR-RESULT-TYPE CONVENTION -- EACH
+001190*                     WRITER PROGRAM APPENDS ONE TRAILER RECORD PER
+001200*                     PROGRAM-ID, KEYED WITH SENTINEL CR-SEQ-NO
+001210*                     999999, CARRYING ITS OWN RUNNING DETAIL
+001220*                     COUNT IN CR-RESULT-VALUE AND RUNNING DETAIL
+001230*                     TOTAL IN CR-EXPECTED-VALUE SO RECON CAN
+001240*                     RE-TALLY THE DETAIL RECORDS ITSELF AND
+001250*                     COMPARE AGAINST A GENUINELY INDEPENDENT
+001260*                     EXPECTED VALUE.
+001270******************************************************************
+001300 01  CALC-RESULTS-RECORD.
+001400     05  CR-KEY.
+001500         10  CR-RUN-DATE             PIC 9(08).
+001600         10  CR-PROGRAM-ID           PIC X(08).
+001700         10  CR-SEQ-NO               PIC 9(06).
+001800     05  CR-RESULT-TYPE              PIC X(10).
+001900     05  CR-RESULT-VALUE             PIC S9(33)V9(5).
+002000     05  CR-EXPECTED-VALUE           PIC S9(33)V9(5).
