@@ -0,0 +1,358 @@
+000100******************************************************************
+000200*    PROGRAM-ID:  RECON
+000300*    AUTHOR    :  J. R. PRATHER
+000400*    INSTALL.  :  ESTIMATING SYSTEMS
+000500*    DATE-WRTN :  07/23/18
+000600*    PURPOSE   :  NIGHTLY RECONCILIATION RUN.  READS THE SHARED
+000700*                 CALCRES FILE THAT FIBONACCI AND MATH EACH
+000800*                 LAND THEIR RESULTS IN, LISTS EACH DETAIL
+000900*                 RECORD ON THE REPORT, AND RE-TALLIES ITS OWN
+001000*                 COUNT AND SUM PER PROGRAM-ID AS IT GOES.  WHEN
+001100*                 THAT PROGRAM-ID'S "CTLTOTAL" TRAILER RECORD
+001200*                 COMES IN, RECON'S OWN RE-TALLY IS CHECKED
+001300*                 AGAINST THE TRAILER'S INDEPENDENTLY-ACCUMULATED
+001400*                 COUNT AND SUM.  ANY PROGRAM-ID THAT DOESN'T
+001410*                 RECONCILE IS FLAGGED ON THE REPORT AND DROPPED
+001420*                 TO THE SHARED ERRLOG EXCEPTION FILE.
+001500*    TECTONICS :  cobc
+001600*------------------------------------------------------------------
+001700*    MOD LOG:
+001800*    DATE       INIT  DESCRIPTION
+001900*    07/23/18   JRP   ORIGINAL PROGRAM.
+001910*    08/06/18   JRP   THE PER-RECORD RESULT-VALUE/EXPECTED-VALUE
+001920*                     COMPARE NEVER CAUGHT ANYTHING -- BOTH SIDES
+001930*                     WERE LANDED FROM THE SAME SOURCE BY THE
+001940*                     WRITER.  DETAIL RECORDS ARE NOW JUST LANDED
+001950*                     ON THE REPORT, AND THE REAL RECONCILIATION
+001960*                     HAPPENS AGAINST EACH PROGRAM'S NEW CALCRES
+001970*                     "CTLTOTAL" TRAILER RECORD -- RECON RE-TALLIES
+001980*                     THE DETAIL COUNT/SUM ITSELF AS IT READS AND
+001990*                     COMPARES THAT AGAINST THE TRAILER'S COUNT/SUM,
+001991*                     WHICH THE WRITER ACCUMULATED INDEPENDENTLY.
+001992*                     WIDENED THE RESULT-VALUE/EXPECTED-VALUE
+001993*                     REPORT COLUMNS AND THE REPORT RECORD TO
+001994*                     MATCH THE WIDER CALCRES FIELDS.
+001995*    08/13/18   JRP   A FLOATING -(n)9 PICTURE ONLY HOLDS n DIGITS
+001996*                     TOTAL INCLUDING THE FORCED TRAILING 9, SO
+001997*                     -(32)9 WAS ONE DIGIT SHORT OF CALCRES'S
+001998*                     33-DIGIT FIELDS -- A FULL-WIDTH FIBONACCI
+001999*                     TERM WAS LOSING ITS LEADING DIGIT ON THE
+002001*                     REPORT.  WIDENED DL-RESULT-VALUE,
+002002*                     DL-EXPECTED-VALUE, AND PT-TOTAL TO -(33)9.
+002004*    08/13/18   JRP   CALCRES IS A PERMANENT FILE AND RECON READ
+002005*                     IT FROM END TO END EVERY NIGHT WITH NO DATE
+002006*                     FILTER, SO THE PROGRAM-ID-ONLY CONTROL BREAK
+002007*                     COULD RUN TWO DIFFERENT DAYS' DETAIL BLOCKS
+002008*                     FOR THE SAME PROGRAM-ID TOGETHER WHENEVER A
+002009*                     PROGRAM SKIPPED A NIGHT -- THE RE-TALLY WENT
+002010*                     INTO THE NEXT RUN'S CTLTOTAL COMPARE INSTEAD
+002011*                     OF STAYING WITHIN ITS OWN DAY.  RECON NOW
+002012*                     SKIPS ANY CALCRES RECORD WHOSE CR-RUN-DATE
+002013*                     ISN'T TODAY'S, THE SAME WAY JOBLOG FILTERS
+002014*                     AUDITLOG, SO THE RE-TALLY AND THE CONTROL
+002015*                     BREAK NEVER SEE MORE THAN ONE DAY.  ALSO
+002016*                     ADDED A RUN-DATE COLUMN TO THE DETAIL LINE
+002017*                     AND HEADING SO THE REPORT IS SELF-DATING.
+002018*                     CHANGED GOBACK TO STOP RUN AT JOB END --
+002019*                     RECON IS A STANDALONE BATCH MAIN, NOT A
+002020*                     CALLED SUBPROGRAM.
+002021******************************************************************
+002100 IDENTIFICATION DIVISION.
+002200 PROGRAM-ID. RECON.
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT CALC-RESULTS-FILE ASSIGN TO "CALCRES"
+002700         ORGANIZATION IS INDEXED
+002800         ACCESS MODE IS SEQUENTIAL
+002900         RECORD KEY IS CR-KEY
+003000         FILE STATUS IS WS-CALCRES-STATUS.
+003100
+003200     SELECT RECON-REPORT-FILE ASSIGN TO "RECONRPT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-RECONRPT-STATUS.
+003500
+003600     SELECT ERROR-LOG-FILE ASSIGN TO "ERRLOG"
+003700         ORGANIZATION IS LINE SEQUENTIAL
+003800         FILE STATUS IS WS-ERRLOG-STATUS.
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  CALC-RESULTS-FILE.
+004200 COPY CALCRES.
+004300
+004400 FD  RECON-REPORT-FILE
+004500     LABEL RECORD IS STANDARD.
+004600 01  RECON-REPORT-RECORD             PIC X(133).
+004700
+004800 FD  ERROR-LOG-FILE
+004900     LABEL RECORD IS STANDARD.
+005000 COPY ERRLOGRC.
+005100
+005200 WORKING-STORAGE SECTION.
+005300 01  WS-CALCRES-STATUS               PIC X(02) VALUE "00".
+005400 01  WS-RECONRPT-STATUS              PIC X(02) VALUE "00".
+005500 01  WS-ERRLOG-STATUS                PIC X(02) VALUE "00".
+005600
+005700 01  WS-SWITCHES.
+005800     05  WS-EOF-SW                   PIC X(01) VALUE "N".
+005900         88  END-OF-CALCRES          VALUE "Y".
+006000     05  WS-BREAK-SW                 PIC X(01) VALUE "N".
+006100         88  PROGRAM-ID-BREAK        VALUE "Y".
+006200
+006300 01  WS-RUN-DATE                     PIC 9(08).
+006400 01  WS-RUN-TIME                     PIC 9(06).
+006500
+006600 01  WS-PRIOR-PROGRAM-ID             PIC X(08) VALUE SPACES.
+006700 01  WS-DETAIL-COUNT                 PIC 9(06) VALUE 0.
+006800 01  WS-MISMATCH-COUNT               PIC 9(06) VALUE 0.
+006900 01  WS-PROGRAM-COUNT                PIC 9(06) VALUE 0.
+007000 01  WS-PROGRAM-TOTAL                PIC S9(33)V9(5) VALUE 0.
+007100 01  WS-GRAND-COUNT                  PIC 9(06) VALUE 0.
+007200 01  WS-GRAND-MISMATCH               PIC 9(06) VALUE 0.
+007300
+007400 01  WS-DETAIL-LINE.
+007500     05  FILLER                      PIC X(01) VALUE SPACE.
+007600     05  DL-PROGRAM-ID               PIC X(08).
+007650     05  FILLER                      PIC X(01) VALUE SPACE.
+007660     05  DL-RUN-DATE                 PIC 9(08).
+007700     05  FILLER                      PIC X(02) VALUE SPACE.
+007800     05  DL-SEQ-NO                   PIC 9(06).
+007900     05  FILLER                      PIC X(02) VALUE SPACE.
+008000     05  DL-RESULT-TYPE              PIC X(10).
+008100     05  FILLER                      PIC X(02) VALUE SPACE.
+008200     05  DL-RESULT-VALUE             PIC -(33)9.99999.
+008300     05  FILLER                      PIC X(02) VALUE SPACE.
+008400     05  DL-EXPECTED-VALUE           PIC -(33)9.99999.
+008500     05  FILLER                      PIC X(02) VALUE SPACE.
+008600     05  DL-FLAG                     PIC X(09).
+008700
+008800 01  WS-PROGRAM-TOTAL-LINE.
+008900     05  FILLER                      PIC X(01) VALUE SPACE.
+009000     05  FILLER                      PIC X(17) VALUE
+009100         "  PROGRAM TOTAL -".
+009200     05  PT-PROGRAM-ID               PIC X(08).
+009300     05  FILLER                      PIC X(04) VALUE SPACE.
+009400     05  FILLER                      PIC X(08) VALUE
+009500         "RECORDS=".
+009600     05  PT-COUNT                    PIC ZZZZZ9.
+009700     05  FILLER                      PIC X(04) VALUE SPACE.
+009800     05  FILLER                      PIC X(06) VALUE
+009900         "TOTAL=".
+010000     05  PT-TOTAL                    PIC -(33)9.99999.
+010100
+010200 01  WS-GRAND-TOTAL-LINE.
+010300     05  FILLER                      PIC X(01) VALUE SPACE.
+010400     05  FILLER                      PIC X(21) VALUE
+010500         "GRAND TOTAL RECORDS =".
+010600     05  GT-COUNT                    PIC ZZZZZ9.
+010700     05  FILLER                      PIC X(04) VALUE SPACE.
+010800     05  FILLER                      PIC X(19) VALUE
+010900         "RECORDS MISMATCHED=".
+011000     05  GT-MISMATCH                 PIC ZZZZZ9.
+011100
+011200 01  WS-HEADING-LINE-1               PIC X(100) VALUE
+011300     " PROGRAM-ID RUN-DATE   SEQ-NO  RESULT-TYPE  RESULT-VALUE
+011400-    "       EXPECTED-VALUE       FLAG".
+011500
+011600******************************************************************
+011700 PROCEDURE DIVISION.
+011800 0000-MAINLINE.
+011900     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+012000     PERFORM 2000-PROCESS-CALCRES THRU 2000-EXIT
+012100         UNTIL END-OF-CALCRES.
+012200     PERFORM 2800-PROGRAM-BREAK THRU 2800-EXIT.
+012300     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+012400     STOP RUN.
+012500
+012600******************************************************************
+012700*    1000-INITIALIZE -- OPEN FILES AND WRITE THE REPORT HEADING
+012800******************************************************************
+012900 1000-INITIALIZE.
+013000     ACCEPT WS-RUN-DATE FROM DATE.
+013100     ACCEPT WS-RUN-TIME FROM TIME.
+013200
+013300     OPEN OUTPUT RECON-REPORT-FILE.
+013310     WRITE RECON-REPORT-RECORD FROM WS-HEADING-LINE-1.
+013320
+013330     OPEN EXTEND ERROR-LOG-FILE.
+013340     IF WS-ERRLOG-STATUS = "05" OR WS-ERRLOG-STATUS = "35"
+013350         OPEN OUTPUT ERROR-LOG-FILE
+013360     END-IF.
+013400
+014100     OPEN INPUT CALC-RESULTS-FILE.
+014200     IF WS-CALCRES-STATUS NOT = "00"
+014300         DISPLAY "RECON: CANNOT OPEN CALCRES, STATUS = "
+014400             WS-CALCRES-STATUS
+014500         MOVE "Y" TO WS-EOF-SW
+014600         GO TO 1000-EXIT
+014700     END-IF.
+014800
+014900     PERFORM 2900-READ-CALCRES.
+015000 1000-EXIT.
+015100     EXIT.
+015200
+015300******************************************************************
+015400*    2000-PROCESS-CALCRES -- COMPARE ONE RECORD, ROLL UP TOTALS
+015500******************************************************************
+015600 2000-PROCESS-CALCRES.
+015610     IF CR-RUN-DATE NOT = WS-RUN-DATE
+015620         PERFORM 2900-READ-CALCRES
+015630         GO TO 2000-EXIT
+015640     END-IF.
+015650
+015700     IF CR-PROGRAM-ID NOT = WS-PRIOR-PROGRAM-ID
+015800         AND WS-PRIOR-PROGRAM-ID NOT = SPACES
+015900         PERFORM 2800-PROGRAM-BREAK THRU 2800-EXIT
+016000     END-IF.
+016100     MOVE CR-PROGRAM-ID TO WS-PRIOR-PROGRAM-ID.
+016200
+016210     IF CR-RESULT-TYPE = "CTLTOTAL"
+016220         PERFORM 2750-CHECK-CONTROL-TOTAL THRU 2750-EXIT
+016230     ELSE
+016240         PERFORM 2050-PROCESS-DETAIL THRU 2050-EXIT
+016250     END-IF.
+016260
+018400     PERFORM 2900-READ-CALCRES.
+018500 2000-EXIT.
+018600     EXIT.
+018700
+018800******************************************************************
+018810*    2050-PROCESS-DETAIL -- LAND ONE DETAIL RECORD ON THE REPORT
+018820*                          AND ROLL IT INTO RECON'S OWN RUNNING
+018830*                          COUNT/TOTAL FOR THE PROGRAM-ID.  THESE
+018840*                          ARE THE NUMBERS 2750-CHECK-CONTROL-TOTAL
+018850*                          LATER CHECKS AGAINST THE WRITER'S OWN
+018860*                          CTLTOTAL TRAILER.
+018870******************************************************************
+018880 2050-PROCESS-DETAIL.
+018890     ADD 1 TO WS-DETAIL-COUNT.
+018900     ADD 1 TO WS-PROGRAM-COUNT.
+018910     ADD CR-RESULT-VALUE TO WS-PROGRAM-TOTAL.
+018920
+018930     MOVE SPACES TO WS-DETAIL-LINE.
+018940     MOVE CR-PROGRAM-ID     TO DL-PROGRAM-ID.
+018945     MOVE CR-RUN-DATE       TO DL-RUN-DATE.
+018950     MOVE CR-SEQ-NO         TO DL-SEQ-NO.
+018960     MOVE CR-RESULT-TYPE    TO DL-RESULT-TYPE.
+018970     MOVE CR-RESULT-VALUE   TO DL-RESULT-VALUE.
+018980     MOVE CR-EXPECTED-VALUE TO DL-EXPECTED-VALUE.
+018990     MOVE "OK"              TO DL-FLAG.
+019000     WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE.
+019010 2050-EXIT.
+019020     EXIT.
+019030
+019040******************************************************************
+019050*    2750-CHECK-CONTROL-TOTAL -- A CTLTOTAL TRAILER HAS COME IN
+019060*                          FOR THE PROGRAM-ID JUST FINISHED.  THE
+019070*                          WRITER ACCUMULATED CR-RESULT-VALUE AND
+019080*                          CR-EXPECTED-VALUE INDEPENDENTLY AS IT
+019090*                          WROTE EACH DETAIL RECORD; RECON HAS
+019100*                          JUST RE-TALLIED THE SAME DETAIL RECORDS
+019110*                          ON ITS OWN IN WS-PROGRAM-COUNT/
+019120*                          WS-PROGRAM-TOTAL.  THIS IS THE ONE
+019130*                          COMPARISON IN THIS PROGRAM THAT CAN
+019140*                          ACTUALLY CATCH A LOST OR DUPLICATED
+019150*                          DETAIL RECORD -- THE TWO SIDES COME
+019160*                          FROM GENUINELY SEPARATE SOURCES.  THE
+019170*                          TRAILER ITSELF IS NOT A DETAIL RECORD
+019180*                          SO IT DOES NOT ADD TO THE RUNNING
+019190*                          TOTALS -- IT IS THE YARDSTICK, NOT
+019200*                          ANOTHER MEASUREMENT.
+019210******************************************************************
+019220 2750-CHECK-CONTROL-TOTAL.
+019230     MOVE SPACES TO WS-DETAIL-LINE.
+019240     MOVE CR-PROGRAM-ID     TO DL-PROGRAM-ID.
+019245     MOVE CR-RUN-DATE       TO DL-RUN-DATE.
+019250     MOVE CR-SEQ-NO         TO DL-SEQ-NO.
+019260     MOVE CR-RESULT-TYPE    TO DL-RESULT-TYPE.
+019270     MOVE CR-RESULT-VALUE   TO DL-RESULT-VALUE.
+019280     MOVE CR-EXPECTED-VALUE TO DL-EXPECTED-VALUE.
+019290
+019300     IF WS-PROGRAM-COUNT = CR-RESULT-VALUE
+019310         AND WS-PROGRAM-TOTAL = CR-EXPECTED-VALUE
+019320         MOVE "OK"       TO DL-FLAG
+019330     ELSE
+019340         MOVE "MISMATCH" TO DL-FLAG
+019350         ADD 1 TO WS-MISMATCH-COUNT
+019360         PERFORM 2760-LOG-CTLTOTAL-MISMATCH THRU 2760-EXIT
+019370     END-IF.
+019380     WRITE RECON-REPORT-RECORD FROM WS-DETAIL-LINE.
+019390 2750-EXIT.
+019400     EXIT.
+019410
+019420******************************************************************
+019430*    2760-LOG-CTLTOTAL-MISMATCH -- DROP A RECORD TO THE SHARED
+019440*                          ERRLOG WHEN RECON'S OWN RE-TALLY OF A
+019450*                          PROGRAM-ID'S DETAIL RECORDS DOES NOT
+019460*                          AGREE WITH THAT PROGRAM'S CTLTOTAL
+019470*                          TRAILER -- A GENUINE SIGN OF A LOST,
+019480*                          DUPLICATED, OR OVERWRITTEN DETAIL
+019490*                          RECORD SOMEWHERE IN CALCRES.
+019500******************************************************************
+019510 2760-LOG-CTLTOTAL-MISMATCH.
+019520     MOVE "RECON"           TO ERR-PROGRAM-ID.
+019530     MOVE "CTLTOTAL"        TO ERR-FIELD-NAME.
+019540     MOVE CR-RESULT-VALUE   TO ERR-BAD-VALUE.
+019550     MOVE "PROGRAM CONTROL TOTAL DOES NOT RECONCILE"
+019560         TO ERR-MESSAGE.
+019570     MOVE WS-RUN-DATE       TO ERR-RUN-DATE.
+019580     MOVE WS-RUN-TIME       TO ERR-TIME.
+019590     WRITE ERR-LOG-RECORD.
+019600 2760-EXIT.
+019610     EXIT.
+020200
+020300******************************************************************
+020400*    2800-PROGRAM-BREAK -- WRITE THE CONTROL TOTAL FOR ONE
+020500*                          PROGRAM-ID AND RESET THE ACCUMULATORS
+020600******************************************************************
+020700 2800-PROGRAM-BREAK.
+020800     IF WS-PROGRAM-COUNT = 0
+020900         GO TO 2800-EXIT
+021000     END-IF.
+021100
+021200     MOVE WS-PRIOR-PROGRAM-ID TO PT-PROGRAM-ID.
+021300     MOVE WS-PROGRAM-COUNT    TO PT-COUNT.
+021400     MOVE WS-PROGRAM-TOTAL    TO PT-TOTAL.
+021500     WRITE RECON-REPORT-RECORD FROM WS-PROGRAM-TOTAL-LINE.
+021600
+021700     ADD WS-PROGRAM-COUNT TO WS-GRAND-COUNT.
+021800     MOVE 0 TO WS-PROGRAM-COUNT.
+021900     MOVE 0 TO WS-PROGRAM-TOTAL.
+022000 2800-EXIT.
+022100     EXIT.
+022200
+022300******************************************************************
+022400*    2900-READ-CALCRES -- SHARED READ/EOF PARAGRAPH
+022500******************************************************************
+022600 2900-READ-CALCRES.
+022700     READ CALC-RESULTS-FILE NEXT RECORD
+022800         AT END
+022900             MOVE "Y" TO WS-EOF-SW
+023000     END-READ.
+023100 2900-EXIT.
+023200     EXIT.
+023300
+023400******************************************************************
+023500*    3000-TERMINATE -- WRITE THE GRAND TOTAL LINE AND CLOSE UP
+023600******************************************************************
+023700 3000-TERMINATE.
+023800     MOVE WS-GRAND-COUNT     TO GT-COUNT.
+023900     MOVE WS-MISMATCH-COUNT  TO GT-MISMATCH.
+024000     WRITE RECON-REPORT-RECORD FROM WS-GRAND-TOTAL-LINE.
+024100
+024200     CLOSE CALC-RESULTS-FILE.
+024300     CLOSE RECON-REPORT-FILE.
+024400     CLOSE ERROR-LOG-FILE.
+024500
+024600     DISPLAY "RECON: " WS-GRAND-COUNT " RECORD(S) RECONCILED, "
+024700         WS-MISMATCH-COUNT " MISMATCH(ES)."
+024800
+024900     IF WS-MISMATCH-COUNT NOT = 0
+025000         MOVE 0008 TO RETURN-CODE
+025100     ELSE
+025200         MOVE 0000 TO RETURN-CODE
+025300     END-IF.
+025400 3000-EXIT.
+025500     EXIT.
+025600
+025700 END PROGRAM RECON.
